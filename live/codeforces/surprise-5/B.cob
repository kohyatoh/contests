@@ -1,32 +1,204 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A        PIC 9(10)   VALUE ZEROES.
-       01 B        PIC 9(10)   VALUE ZEROES.
-       01 C        PIC 9(10)   VALUE ZEROES.
-       01 F        PIC 9(1)   VALUE ZEROES.
-       01 STR      PIC X(10).
-
-       PROCEDURE DIVISION.
-         ACCEPT STR
-         COMPUTE C = 16777216
-         COMPUTE F = 0
-         MOVE STR TO A
-         PERFORM UNTIL C = 0
-            COMPUTE B = C
-            IF A >= C THEN
-                DISPLAY "1" WITH NO ADVANCING
-                COMPUTE F = 1
-                COMPUTE A = A - C
-            ELSE
-                IF F = 1 THEN
-                    DISPLAY "0" WITH NO ADVANCING
-                END-IF
-            END-IF
-            COMPUTE C = C / 2
-         END-PERFORM
-         DISPLAY ""
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SOLUTION.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2024-03-05.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2024-03-05 BSU   ORIGINAL DECIMAL-TO-BINARY CONVERTER.        *
+001100*  2025-06-12 BSU   RAISED STARTING BIT WEIGHT TO COVER THE      *
+001200*                   FULL 9(10) INPUT RANGE.                     *
+001300*  2025-06-13 BSU   ADDED BINARY-TO-DECIMAL MODE.                *
+001400*  2025-07-15 BSU   CONVERTED TO BATCH FILE PROCESSING - READS   *
+001500*                   CONVERSION REQUESTS FROM A TRANSACTION FILE  *
+001600*                   AND PRINTS ONE RESULT LINE PER REQUEST.      *
+001610*  2025-08-10 BSU   CONVERSION LOGIC NOW CALLS THE SHARED BINRTN  *
+001620*                   SUBROUTINE SO THE DISPATCH PROGRAM CAN USE    *
+001630*                   THE SAME LOGIC.                               *
+001640*  2025-08-15 BSU   STARTING BIT WIDTH NOW READ FROM A ONE-CARD   *
+001650*                   CONTROL FILE INSTEAD OF BEING HARD-CODED, SO  *
+001660*                   OPERATORS CAN CHANGE IT WITHOUT A CODE        *
+001670*                   CHANGE. DEFAULTS TO 34 BITS IF THE CARD IS    *
+001680*                   MISSING.                                     *
+001700*===============================================================*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CONV-FILE   ASSIGN TO "BININ"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600     SELECT REPT-FILE   ASSIGN TO "BINOUT"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002750     SELECT OPTIONAL CTL-FILE ASSIGN TO "BINCTL"
+002760         ORGANIZATION IS LINE SEQUENTIAL.
 
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  CONV-FILE
+003100     RECORDING MODE IS F.
+003200 01  CONV-REC.
+003300     05  CONV-MODE          PIC X(01).
+003400     05  CONV-DATA          PIC X(34).
+
+003500 FD  REPT-FILE
+003600     RECORDING MODE IS F.
+003700 01  REPT-REC               PIC X(80).
+
+003750 FD  CTL-FILE
+003760     RECORDING MODE IS F.
+003770 COPY BINCTL.
+
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-SWITCHES.
+004000     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+004100         88  CONV-EOF                   VALUE 'Y'.
+004200         88  CONV-NOT-EOF               VALUE 'N'.
+
+004300 01  WS-COUNTERS.
+004400     05  WS-RECS-IN         PIC 9(06)   COMP    VALUE ZERO.
+004500     05  WS-RECS-OUT        PIC 9(06)   COMP    VALUE ZERO.
+
+004550 01  WS-BIT-WIDTH           PIC 9(02)   VALUE ZEROES.
+
+004600 01  WS-WORK-FIELDS.
+004700     05  A                  PIC 9(10)   VALUE ZEROES.
+004800     05  B                  PIC 9(10)   VALUE ZEROES.
+004900     05  C                  PIC 9(10)   VALUE ZEROES.
+005000     05  FL                 PIC 9(1)    VALUE ZEROES.
+005100     05  STR                PIC X(10).
+005200     05  N                  PIC 9(2)    VALUE ZEROES.
+005300     05  POS                PIC 9(2)    VALUE ZEROES.
+
+005400 01  WS-BIN-LINE            PIC X(40)   VALUE SPACES.
+
+005410*---------------------------------------------------------------*
+005420*  COMMUNICATION AREA FOR THE SHARED CONVERSION SUBROUTINE       *
+005430*---------------------------------------------------------------*
+005440 COPY BINPARM.
+
+005450*---------------------------------------------------------------*
+005460*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+005470*---------------------------------------------------------------*
+005480 COPY AUDITPARM.
+005490 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+005495 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+005500 PROCEDURE DIVISION.
+005600*===============================================================*
+005700*  0000-MAINLINE                                                *
+005800*===============================================================*
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+006100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+006200     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+006300     STOP RUN.
+
+006400*===============================================================*
+006500*  1000-INITIALIZE - OPEN FILES, READ THE BIT-WIDTH CONTROL CARD *
+006600*===============================================================*
+006700 1000-INITIALIZE.
+006800     OPEN INPUT  CONV-FILE
+006900          OUTPUT REPT-FILE
+006950     MOVE 34 TO WS-BIT-WIDTH
+006960     OPEN INPUT CTL-FILE
+006970     READ CTL-FILE
+006980         AT END
+006990             CONTINUE
+006991         NOT AT END
+006992             IF BC-BIT-WIDTH NOT = ZEROES
+006993                 MOVE BC-BIT-WIDTH TO WS-BIT-WIDTH
+006994             END-IF
+006995     END-READ
+006996     CLOSE CTL-FILE.
+007000 1000-EXIT.
+007100     EXIT.
+
+007200*===============================================================*
+007300*  2000-PROCESS-RECORDS                                         *
+007400*===============================================================*
+007500 2000-PROCESS-RECORDS.
+007600     PERFORM 2100-READ-CONV THRU 2100-EXIT
+007700     PERFORM UNTIL CONV-EOF
+007800         IF CONV-MODE = "B"
+007900             PERFORM 2200-BIN-TO-DEC THRU 2200-EXIT
+008000         ELSE
+008100             PERFORM 2300-DEC-TO-BIN THRU 2300-EXIT
+008200         END-IF
+008300         PERFORM 2100-READ-CONV THRU 2100-EXIT
+008400     END-PERFORM.
+008500 2000-EXIT.
+008600     EXIT.
+
+008700*===============================================================*
+008800*  2100-READ-CONV                                               *
+008900*===============================================================*
+009000 2100-READ-CONV.
+009100     READ CONV-FILE
+009200         AT END
+009300             SET CONV-EOF TO TRUE
+009400             GO TO 2100-EXIT
+009500     END-READ
+009600     ADD 1 TO WS-RECS-IN.
+009700 2100-EXIT.
+009800     EXIT.
+
+009900*===============================================================*
+010000*  2200-BIN-TO-DEC - CONVERT A 0/1 STRING TO DECIMAL             *
+010100*===============================================================*
+010200 2200-BIN-TO-DEC.
+010210     SET BIN-FN-BIN-TO-DEC TO TRUE
+010215     MOVE WS-BIT-WIDTH TO BIN-BIT-WIDTH
+010220     MOVE CONV-DATA TO BIN-BITS
+010230     CALL 'BINRTN' USING BIN-PARM
+010240     MOVE SPACES TO WS-BIN-LINE
+010250     MOVE BIN-DECIMAL TO WS-BIN-LINE
+011500     WRITE REPT-REC FROM WS-BIN-LINE
+011600     ADD 1 TO WS-RECS-OUT.
+011700 2200-EXIT.
+011800     EXIT.
+
+011900*===============================================================*
+012000*  2300-DEC-TO-BIN - CONVERT A DECIMAL VALUE TO A BIT STRING     *
+012100*===============================================================*
+012200 2300-DEC-TO-BIN.
+012300     MOVE CONV-DATA(1:10) TO STR
+012310     SET BIN-FN-DEC-TO-BIN TO TRUE
+012315     MOVE WS-BIT-WIDTH TO BIN-BIT-WIDTH
+012320     MOVE STR TO BIN-DECIMAL
+012330     CALL 'BINRTN' USING BIN-PARM
+012340     MOVE SPACES TO WS-BIN-LINE
+012350     MOVE BIN-BITS TO WS-BIN-LINE
+014400     WRITE REPT-REC FROM WS-BIN-LINE
+014500     ADD 1 TO WS-RECS-OUT.
+014600 2300-EXIT.
+014700     EXIT.
+
+014800*===============================================================*
+014900*  9000-TERMINATE - CLOSE FILES                                 *
+015000*===============================================================*
+015100 9000-TERMINATE.
+015150     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+015200     CLOSE CONV-FILE
+015300           REPT-FILE.
+015400 9000-EXIT.
+015410     EXIT.
+
+015420*===============================================================*
+015430*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+015440*===============================================================*
+015450 9500-WRITE-AUDIT.
+015460     ACCEPT WS-AUDIT-DATE FROM DATE
+015470     ACCEPT WS-AUDIT-TIME FROM TIME
+015480     MOVE 'B'             TO AUDIT-PROGRAM-ID
+015490     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+015500     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+015510     MOVE WS-RECS-IN      TO AUDIT-RECS-IN
+015520     MOVE WS-RECS-OUT     TO AUDIT-RECS-OUT
+015525     MOVE ZERO            TO AUDIT-RECS-REJ
+015530     CALL 'AUDITLOG' USING AUDIT-PARM.
+015540 9500-EXIT.
+015550     EXIT.
