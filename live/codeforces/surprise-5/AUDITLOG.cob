@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUDITLOG.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-11.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-11 BSU   ORIGINAL AUDIT LOGGER. CALLED BY A THROUGH   *
+001100*                   E AND DISPATCH AT END OF RUN SO EVERY RUN    *
+001200*                   LEAVES ONE RECORD ON THE SHARED AUDIT FILE   *
+001300*                   (PROGRAM-ID, RUN DATE/TIME, RECORD COUNTS).  *
+001400*                   CALLED WITH AN AUDIT-PARM COMMUNICATION AREA *
+001500*                   (SEE COPY/AUDITPARM.CPY).                    *
+001550*  2025-08-21 BSU   AUDIT LINE NOW ALSO CARRIES RECORDS-REJECTED *
+001560*                   SO BALRPT CAN TELL A LEGITIMATE REJECT FROM  *
+001570*                   A SILENT RECORD LOSS.                        *
+001600*===============================================================*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDIT-FILE  ASSIGN TO "AUDITLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  AUDIT-FILE
+002800     RECORDING MODE IS F.
+002900 01  AUDIT-REC              PIC X(80).
+
+003000 WORKING-STORAGE SECTION.
+003100*---------------------------------------------------------------*
+003200*  ONE PRINT-IMAGE AUDIT LINE PER CALL                          *
+003300*---------------------------------------------------------------*
+003400 01  WS-AUDIT-LINE.
+003500     05  WA-PROGRAM-ID      PIC X(08).
+003600     05  FILLER             PIC X(02)   VALUE SPACES.
+003700     05  WA-RUN-DATE        PIC 9(06).
+003800     05  FILLER             PIC X(02)   VALUE SPACES.
+003900     05  WA-RUN-TIME        PIC 9(08).
+004000     05  FILLER             PIC X(02)   VALUE SPACES.
+004100     05  WA-RECS-IN         PIC ZZZZZZZ9.
+004200     05  FILLER             PIC X(02)   VALUE SPACES.
+004300     05  WA-RECS-OUT        PIC ZZZZZZZ9.
+004350     05  FILLER             PIC X(02)   VALUE SPACES.
+004360     05  WA-RECS-REJ        PIC ZZZZZZZ9.
+004400     05  FILLER             PIC X(24)   VALUE SPACES.
+
+004500 LINKAGE SECTION.
+004600 COPY AUDITPARM.
+
+004700 PROCEDURE DIVISION USING AUDIT-PARM.
+004800*===============================================================*
+004900*  0000-MAINLINE - APPEND ONE AUDIT RECORD AND RETURN           *
+005000*===============================================================*
+005100 0000-MAINLINE.
+005200     OPEN EXTEND AUDIT-FILE
+005300     MOVE SPACES            TO WS-AUDIT-LINE
+005400     MOVE AUDIT-PROGRAM-ID  TO WA-PROGRAM-ID
+005500     MOVE AUDIT-RUN-DATE    TO WA-RUN-DATE
+005600     MOVE AUDIT-RUN-TIME    TO WA-RUN-TIME
+005700     MOVE AUDIT-RECS-IN     TO WA-RECS-IN
+005800     MOVE AUDIT-RECS-OUT    TO WA-RECS-OUT
+005850     MOVE AUDIT-RECS-REJ    TO WA-RECS-REJ
+005900     WRITE AUDIT-REC FROM WS-AUDIT-LINE
+006000     CLOSE AUDIT-FILE
+006100     GOBACK.
