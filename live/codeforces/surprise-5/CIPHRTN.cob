@@ -0,0 +1,98 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CIPHRTN.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-09.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-09 BSU   EXTRACTED FROM C.COB SO THE SHIFT CIPHER     *
+001100*                   LOGIC CAN BE SHARED WITH THE DISPATCH        *
+001200*                   PROGRAM. CALLED WITH A CIPH-PARM             *
+001300*                   COMMUNICATION AREA (SEE COPY/CIPHPARM.CPY).  *
+001400*===============================================================*
+001500 ENVIRONMENT DIVISION.
+
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  K           PIC 9(10)   VALUE ZEROES.
+001900 01  KM          PIC 9(10)   VALUE ZEROES.
+002000 01  KX          PIC 9(10)   VALUE ZEROES.
+002100 01  I           PIC 9(10)   VALUE ZEROES.
+002200 01  J           PIC 9(10)   VALUE ZEROES.
+002300 01  T           PIC 9(10)   VALUE ZEROES.
+002400 01  C           PIC 9(10)   VALUE ZEROES.
+002500 01  STR         PIC X(10).
+002600 01  DAT         PIC X(26)   VALUE
+002700     'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+002800 01  DATL        PIC X(26)   VALUE
+002900     'abcdefghijklmnopqrstuvwxyz'.
+
+003000 LINKAGE SECTION.
+003100 COPY CIPHPARM.
+
+003200 PROCEDURE DIVISION USING CIPH-PARM.
+003300*===============================================================*
+003400*  0000-MAINLINE                                                *
+003500*===============================================================*
+003600 0000-MAINLINE.
+003700     PERFORM 1000-SET-SHIFT  THRU 1000-EXIT
+003800     PERFORM 2000-SHIFT-TEXT THRU 2000-EXIT
+003900     GOBACK.
+
+004000*===============================================================*
+004100*  1000-SET-SHIFT - NORMALIZE THE KEY AND APPLY ENCRYPT/DECRYPT *
+004200*                   DIRECTION                                   *
+004300*===============================================================*
+004400 1000-SET-SHIFT.
+004500     MOVE CIPH-KEY TO K
+004600     DIVIDE K BY 26 GIVING T REMAINDER KM
+004700     IF CIPH-FN-DECRYPT
+004800         IF KM = 0
+004900             COMPUTE KX = 0
+005000         ELSE
+005100             COMPUTE KX = 26 - KM
+005200         END-IF
+005300     ELSE
+005400         COMPUTE KX = KM
+005500     END-IF.
+005600 1000-EXIT.
+005700     EXIT.
+
+005800*===============================================================*
+005900*  2000-SHIFT-TEXT - SHIFT EACH LETTER, PASS EVERYTHING ELSE    *
+006000*                    THROUGH UNCHANGED                          *
+006100*===============================================================*
+006200 2000-SHIFT-TEXT.
+006300     MOVE CIPH-TEXT TO STR
+006400     MOVE SPACES TO CIPH-RESULT
+006500     COMPUTE C = 1
+006600     PERFORM UNTIL C > 10
+006700         IF STR(C:1) >= 'A' AND STR(C:1) <= 'Z'
+006800             COMPUTE I = 1
+006900             PERFORM UNTIL STR(C:1) = DAT(I:1)
+007000                 COMPUTE I = I + 1
+007100             END-PERFORM
+007200             COMPUTE J = I + KX - 1
+007300             DIVIDE J BY 26 GIVING T REMAINDER J
+007400             COMPUTE J = J + 1
+007500             MOVE DAT(J:1) TO CIPH-RESULT(C:1)
+007600         ELSE
+007700             IF STR(C:1) >= 'a' AND STR(C:1) <= 'z'
+007800                 COMPUTE I = 1
+007900                 PERFORM UNTIL STR(C:1) = DATL(I:1)
+008000                     COMPUTE I = I + 1
+008100                 END-PERFORM
+008200                 COMPUTE J = I + KX - 1
+008300                 DIVIDE J BY 26 GIVING T REMAINDER J
+008400                 COMPUTE J = J + 1
+008500                 MOVE DATL(J:1) TO CIPH-RESULT(C:1)
+008600             ELSE
+008700                 MOVE STR(C:1) TO CIPH-RESULT(C:1)
+008800             END-IF
+008900         END-IF
+009000         COMPUTE C = C + 1
+009100     END-PERFORM.
+009200 2000-EXIT.
+009300     EXIT.
