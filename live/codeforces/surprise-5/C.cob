@@ -1,33 +1,210 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 C        PIC 9(10)   VALUE ZEROES.
-       01 K        PIC 9(10)   VALUE ZEROES.
-       01 I        PIC 9(10)   VALUE ZEROES.
-       01 J        PIC 9(10)   VALUE ZEROES.
-       01 T        PIC 9(10)   VALUE ZEROES.
-       01 STR      PIC X(10).
-       01 BUF      PIC X(10).
-       01 DAT      PIC X(30).
-
-       PROCEDURE DIVISION.
-         ACCEPT STR
-         ACCEPT BUF
-         MOVE BUF TO K
-         MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO DAT
-         COMPUTE C = 1
-         PERFORM UNTIL STR(C:1) < 'A' OR STR(C:1) > 'Z'
-            COMPUTE I = 1
-            PERFORM UNTIL STR(C:1) = DAT(I:1)
-                COMPUTE I = I + 1
-            END-PERFORM
-            COMPUTE J = I + K - 1
-            DIVIDE J BY 26 GIVING T REMAINDER J
-            COMPUTE J = J + 1
-            DISPLAY DAT(J:1) WITH NO ADVANCING
-            COMPUTE C = C + 1
-         END-PERFORM
-         DISPLAY ""
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SOLUTION.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2024-04-18.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2024-04-18 BSU   ORIGINAL CAESAR CIPHER (UPPERCASE ONLY).     *
+001100*  2025-06-20 BSU   NON-LETTER CHARACTERS NOW PASS THROUGH       *
+001200*                   UNCHANGED INSTEAD OF HALTING THE SHIFT.      *
+001300*  2025-06-21 BSU   ADDED LOWERCASE LETTER SUPPORT.              *
+001400*  2025-06-23 BSU   ADDED DECRYPT MODE.                          *
+001500*  2025-07-20 BSU   CONVERTED TO BATCH FILE PROCESSING - READS   *
+001600*                   CIPHER REQUESTS FROM A TRANSACTION FILE AND  *
+001700*                   PRINTS ONE RESULT LINE PER REQUEST.          *
+001710*  2025-08-10 BSU   SHIFT LOGIC NOW CALLS THE SHARED CIPHRTN      *
+001720*                   SUBROUTINE SO THE DISPATCH PROGRAM CAN USE    *
+001730*                   THE SAME LOGIC.                               *
+001740*  2025-08-17 BSU   SHIFT CAN NOW COME FROM A ONE-CARD CONTROL    *
+001750*                   FILE INSTEAD OF EACH RECORD'S OWN KEY, SO     *
+001760*                   OPERATORS CAN PIN ONE SHIFT FOR THE WHOLE     *
+001770*                   RUN WITHOUT A CODE CHANGE. DEFAULTS TO THE    *
+001780*                   PER-RECORD KEY IF THE CARD IS MISSING.        *
+001800*===============================================================*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CIPH-FILE   ASSIGN TO "CIPHIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT REPT-FILE   ASSIGN TO "CIPHOUT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002850     SELECT OPTIONAL CTL-FILE ASSIGN TO "CIPHCTL"
+002860         ORGANIZATION IS LINE SEQUENTIAL.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CIPH-FILE
+003200     RECORDING MODE IS F.
+003300 01  CIPH-REC.
+003400     05  CIPH-MODE          PIC X(01).
+003500     05  CIPH-KEY           PIC 9(10).
+003600     05  CIPH-TEXT          PIC X(10).
+
+003700 FD  REPT-FILE
+003800     RECORDING MODE IS F.
+003900 01  REPT-REC               PIC X(80).
+
+003950 FD  CTL-FILE
+003960     RECORDING MODE IS F.
+003970 COPY CIPHCTL.
+
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-SWITCHES.
+004200     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+004300         88  CIPH-EOF                   VALUE 'Y'.
+004400         88  CIPH-NOT-EOF               VALUE 'N'.
+
+004500 01  WS-COUNTERS.
+004600     05  WS-RECS-IN         PIC 9(06)   COMP    VALUE ZERO.
+004700     05  WS-RECS-OUT        PIC 9(06)   COMP    VALUE ZERO.
+
+004750 01  WS-CTL-SWITCHES.
+004760     05  WS-CTL-KEY-SW      PIC X(01)   VALUE 'N'.
+004770         88  CTL-KEY-PRESENT            VALUE 'Y'.
+004780 01  WS-CTL-KEY             PIC 9(10)   VALUE ZEROES.
+
+004800 01  WS-WORK-FIELDS.
+004900     05  C                  PIC 9(10)   VALUE ZEROES.
+005000     05  K                  PIC 9(10)   VALUE ZEROES.
+005100     05  KM                 PIC 9(10)   VALUE ZEROES.
+005200     05  KX                 PIC 9(10)   VALUE ZEROES.
+005300     05  I                  PIC 9(10)   VALUE ZEROES.
+005400     05  J                  PIC 9(10)   VALUE ZEROES.
+005500     05  T                  PIC 9(10)   VALUE ZEROES.
+005600     05  STR                PIC X(10).
+005700     05  DAT                PIC X(26)   VALUE
+005800         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+005900     05  DATL               PIC X(26)   VALUE
+006000         'abcdefghijklmnopqrstuvwxyz'.
+
+006100 01  WS-RESULT-LINE         PIC X(10)   VALUE SPACES.
+
+006110*---------------------------------------------------------------*
+006120*  COMMUNICATION AREA FOR THE SHARED SHIFT CIPHER SUBROUTINE     *
+006130*---------------------------------------------------------------*
+006140 COPY CIPHPARM.
+
+006150*---------------------------------------------------------------*
+006160*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+006170*---------------------------------------------------------------*
+006180 COPY AUDITPARM.
+006190 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+006195 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+006200 PROCEDURE DIVISION.
+006300*===============================================================*
+006400*  0000-MAINLINE                                                *
+006500*===============================================================*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+006800     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+006900     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+007000     STOP RUN.
+
+007100*===============================================================*
+007200*  1000-INITIALIZE - OPEN FILES, READ THE SHIFT CONTROL CARD    *
+007300*===============================================================*
+007400 1000-INITIALIZE.
+007500     OPEN INPUT  CIPH-FILE
+007600          OUTPUT REPT-FILE
+007610     OPEN INPUT CTL-FILE
+007620     READ CTL-FILE
+007630         AT END
+007640             CONTINUE
+007650         NOT AT END
+007660             IF CC-SHIFT-KEY NOT = ZEROES
+007670                 MOVE CC-SHIFT-KEY TO WS-CTL-KEY
+007680                 SET CTL-KEY-PRESENT TO TRUE
+007690             END-IF
+007695     END-READ
+007698     CLOSE CTL-FILE.
+007700 1000-EXIT.
+007800     EXIT.
+
+007900*===============================================================*
+008000*  2000-PROCESS-RECORDS                                         *
+008100*===============================================================*
+008200 2000-PROCESS-RECORDS.
+008300     PERFORM 2100-READ-CIPH THRU 2100-EXIT
+008400     PERFORM UNTIL CIPH-EOF
+008500         PERFORM 2200-SHIFT-CIPHER THRU 2200-EXIT
+008700         PERFORM 2400-WRITE-RESULT THRU 2400-EXIT
+008800         PERFORM 2100-READ-CIPH THRU 2100-EXIT
+008900     END-PERFORM.
+009000 2000-EXIT.
+009100     EXIT.
+
+009200*===============================================================*
+009300*  2100-READ-CIPH                                               *
+009400*===============================================================*
+009500 2100-READ-CIPH.
+009600     READ CIPH-FILE
+009700         AT END
+009800             SET CIPH-EOF TO TRUE
+009900             GO TO 2100-EXIT
+010000     END-READ
+010100     ADD 1 TO WS-RECS-IN.
+010200 2100-EXIT.
+010300     EXIT.
+
+010400*===============================================================*
+010500*  2200-SHIFT-CIPHER - CALL THE SHARED SHIFT CIPHER SUBROUTINE  *
+010700*===============================================================*
+010800 2200-SHIFT-CIPHER.
+010810     IF CIPH-MODE = "D"
+010820         SET CIPH-FN-DECRYPT TO TRUE
+010830     ELSE
+010840         SET CIPH-FN-ENCRYPT TO TRUE
+010850     END-IF
+010860     IF CTL-KEY-PRESENT
+010862         MOVE WS-CTL-KEY             TO CIPH-KEY OF CIPH-PARM
+010864     ELSE
+010866         MOVE CIPH-KEY OF CIPH-REC   TO CIPH-KEY OF CIPH-PARM
+010868     END-IF
+010870     MOVE CIPH-TEXT OF CIPH-REC  TO CIPH-TEXT OF CIPH-PARM
+010880     CALL 'CIPHRTN' USING CIPH-PARM
+010890     MOVE SPACES TO WS-RESULT-LINE
+010895     MOVE CIPH-RESULT TO WS-RESULT-LINE.
+012000 2200-EXIT.
+012100     EXIT.
+
+015800*===============================================================*
+015900*  2400-WRITE-RESULT                                            *
+016000*===============================================================*
+016100 2400-WRITE-RESULT.
+016200     WRITE REPT-REC FROM WS-RESULT-LINE
+016300     ADD 1 TO WS-RECS-OUT.
+016400 2400-EXIT.
+016500     EXIT.
+
+016600*===============================================================*
+016700*  9000-TERMINATE - CLOSE FILES                                 *
+016800*===============================================================*
+016900 9000-TERMINATE.
+016950     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+017000     CLOSE CIPH-FILE
+017100           REPT-FILE.
+017200 9000-EXIT.
+017210     EXIT.
+
+017220*===============================================================*
+017230*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+017240*===============================================================*
+017250 9500-WRITE-AUDIT.
+017260     ACCEPT WS-AUDIT-DATE FROM DATE
+017270     ACCEPT WS-AUDIT-TIME FROM TIME
+017280     MOVE 'C'             TO AUDIT-PROGRAM-ID
+017290     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+017300     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+017310     MOVE WS-RECS-IN      TO AUDIT-RECS-IN
+017320     MOVE WS-RECS-OUT     TO AUDIT-RECS-OUT
+017325     MOVE ZERO            TO AUDIT-RECS-REJ
+017330     CALL 'AUDITLOG' USING AUDIT-PARM.
+017340 9500-EXIT.
+017350     EXIT.
