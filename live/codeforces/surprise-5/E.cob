@@ -1,58 +1,405 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N        PIC 9(10)   VALUE ZEROES.
-       01 I        PIC 9(10)   VALUE ZEROES.
-       01 J        PIC 9(10)   VALUE ZEROES.
-       01 K        PIC 9(10)   VALUE ZEROES.
-       01 M        PIC 9(10)   VALUE ZEROES.
-       01 T        PIC 9(3)V9(6)   VALUE ZEROES.
-       01 T1       PIC 9(1)V9(6)   VALUE ZEROES.
-       01 T2       PIC 9(2)V9(6)   VALUE ZEROES.
-       01 XX.
-        03 X        PIC S9(10)   OCCURS 100 VALUE ZEROES.
-       01 YY.
-        03 Y        PIC S9(10)   OCCURS 100 VALUE ZEROES.
-       01 STR      PIC X(10).
-       01 BUF      PIC X(10).
-       01 DAT      PIC X(30).
-
-       PROCEDURE DIVISION.
-         ACCEPT BUF
-         MOVE BUF TO N
-         COMPUTE I = 0
-         PERFORM UNTIL I = N
-            COMPUTE I = I + 1
-            ACCEPT BUF
-            MOVE BUF TO X(I)
-            ACCEPT BUF
-            MOVE BUF TO Y(I)
-         END-PERFORM
-         COMPUTE M = 0
-         COMPUTE I = 0
-         PERFORM UNTIL I = N
-            COMPUTE I = I + 1
-            COMPUTE J = I
-            PERFORM UNTIL J = N
-                COMPUTE J = J + 1
-                COMPUTE K = ((X(I)-X(J))*(X(I)-X(J)))
-                COMPUTE K = K + ((Y(I)-Y(J))*(Y(I)-Y(J)))
-                IF M < K THEN
-                    COMPUTE M = K
-                END-IF
-            END-PERFORM
-         END-PERFORM
-         COMPUTE T = FUNCTION SQRT(M)
-         IF T < 10 THEN
-            COMPUTE T1 = T
-            DISPLAY T1
-         ELSE IF T < 100 THEN
-            COMPUTE T2 = T
-            DISPLAY T2
-         ELSE
-             DISPLAY T
-         END-IF
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SOLUTION.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2024-06-11.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2024-06-11 BSU   ORIGINAL FARTHEST-PAIR DISTANCE CALCULATOR.  *
+001100*  2025-08-01 BSU   RAISED POINT TABLE CAPACITY PAST 100.        *
+001200*  2025-08-02 BSU   ADDED CLOSEST-PAIR MODE.                     *
+001300*  2025-08-02 BSU   RESULT NOW REPORTS THE WINNING PAIR'S POINT  *
+001400*                   INDICES.                                    *
+001500*  2025-08-05 BSU   ADDED CHECKPOINT/RESTART SO A LARGE RUN CAN  *
+001600*                   PICK BACK UP PARTWAY THROUGH THE OUTER LOOP. *
+001700*  2025-08-09 BSU   CONVERTED TO BATCH FILE PROCESSING - READS   *
+001800*                   THE MODE AND POINT SET FROM A TRANSACTION    *
+001900*                   FILE AND PRINTS THE RESULT TO A REPORT FILE. *
+001950*  2025-08-14 BSU   ADDED A CSV EXTRACT FILE ALONGSIDE THE        *
+001960*                   PRINTED REPORT SO THE RESULT CAN FEED         *
+001970*                   DOWNSTREAM SPREADSHEETS DIRECTLY.             *
+001980*  2025-08-16 BSU   POINT RECORD NOW CARRIES A POINT ID AND A      *
+001990*                   SOURCE/BATCH CODE ALONGSIDE X/Y SO A           *
+001995*                   COORDINATE CAN BE TRACED BACK TO THE SURVEY    *
+001996*                   OR BATCH IT CAME FROM. THE WINNING PAIR'S      *
+001997*                   IDS AND SOURCE CODES NOW APPEAR ON THE REPORT  *
+001998*                   AND CSV LINES ALONGSIDE THEIR TABLE INDICES.   *
+001999*  2025-08-17 BSU   CLOSEST-PAIR MODE NOW TRACKS "FOUND" WITH ITS   *
+001999*                   OWN SWITCH INSTEAD OF TESTING M = 0 - A TRUE    *
+001999*                   ZERO-DISTANCE (COINCIDENT POINTS) PAIR WAS      *
+001999*                   GETTING OVERWRITTEN BY EVERY PAIR AFTER IT      *
+001999*                   SINCE M = 0 ALSO LOOKED LIKE "UNSET".           *
+001999*  2025-08-20 BSU   FARTHEST-PAIR MODE NOW TRACKS "FOUND" WITH ITS  *
+001999*                   OWN SWITCH TOO, AND THE POINT-FILE READS NOW    *
+001999*                   CHECK AT END SO A SHORT FILE IS CAUGHT RATHER   *
+001999*                   THAN LEFT TO SCAN STALE TABLE ENTRIES.          *
+002001*  2025-08-22 BSU   A PTSIN HEADER CLAIMING MORE THAN 100000        *
+002002*                   POINTS IS NOW CAPPED TO THE TABLE MAXIMUM AND   *
+002003*                   REPORTED RATHER THAN DRIVING A SUBSCRIPT PAST   *
+002004*                   THE X/Y/PT-ID/SRC TABLES' DECLARED BOUND.        *
+002005*                   CHECKPOINT RESTORE NOW ALSO MATCHES ON MODE,    *
+002006*                   NOT JUST POINT COUNT, AND A SUCCESSFUL RUN      *
+002007*                   CLEARS THE CHECKPOINT DATA SET SO THE NEXT RUN  *
+002008*                   AGAINST A SAME-SIZE, SAME-MODE FILE DOESN'T     *
+002009*                   MISTAKE A FINISHED PRIOR RUN FOR ITS OWN        *
+002010*                   IN-PROGRESS STATE. AUDIT-RECS-OUT NOW REPORTS   *
+002011*                   N (EVERY POINT WAS SCANNED) INSTEAD OF A        *
+002012*                   HARD-CODED 1, SO BALRPT'S RECS-IN/RECS-OUT      *
+002013*                   BALANCE TEST NO LONGER FALSE-ALARMS ON EVERY    *
+002014*                   RUN WHERE N IS NOT 1.                           *
+002015*===============================================================*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT POINT-FILE  ASSIGN TO "PTSIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT REPT-FILE   ASSIGN TO "PTSOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS  IS CHECKPOINT-FILE-STATUS.
+003350     SELECT CSV-FILE    ASSIGN TO "PTSCSV"
+003360         ORGANIZATION IS LINE SEQUENTIAL.
 
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*---------------------------------------------------------------*
+003700*  POINT-FILE - FIRST RECORD IS THE RUN HEADER (MODE/COUNT),    *
+003800*  FOLLOWED BY ONE DATA RECORD PER POINT.  BOTH VIEWS REDEFINE  *
+003900*  THE SAME PHYSICAL RECORD.                                    *
+004000*---------------------------------------------------------------*
+004100 FD  POINT-FILE
+004200     RECORDING MODE IS F.
+004300 01  POINT-REC.
+004400     05  POINT-REC-HDR.
+004500         10  HDR-MODE       PIC X(01).
+004600         10  HDR-N          PIC 9(10).
+004700         10  FILLER         PIC X(23).
+004800     05  POINT-REC-DATA REDEFINES POINT-REC-HDR.
+004900         10  PD-X           PIC S9(10).
+005000         10  PD-Y           PIC S9(10).
+005050         10  PD-ID          PIC 9(06).
+005060         10  PD-SRC         PIC X(04).
+005070         10  FILLER         PIC X(04).
+
+005200 FD  REPT-FILE
+005300     RECORDING MODE IS F.
+005400 01  REPT-REC               PIC X(80).
+
+005500 FD  CHECKPOINT-FILE
+005600     RECORDING MODE IS F.
+005700 01  CHECKPOINT-REC.
+005750     05  CK-MD       PIC X(01).
+005800     05  CK-N        PIC 9(10).
+005900     05  CK-I        PIC 9(10).
+006000     05  CK-M        PIC 9(10).
+006100     05  CK-BI       PIC 9(10).
+006200     05  CK-BJ       PIC 9(10).
+
+006250 FD  CSV-FILE
+006260     RECORDING MODE IS F.
+006270 01  CSV-REC                PIC X(80).
+
+006300 WORKING-STORAGE SECTION.
+006400 01  CHECKPOINT-FILE-STATUS PIC X(02) VALUE SPACES.
+006500 01  CK-SW       PIC X(01)   VALUE 'N'.
+006600     88  CHECKPOINT-FOUND       VALUE 'Y'.
+006610 01  WS-CLOSE-SW PIC X(01)   VALUE 'N'.
+006620     88  CLOSEST-PAIR-FOUND     VALUE 'Y'.
+006630 01  WS-FAR-SW   PIC X(01)   VALUE 'N'.
+006640     88  FARTHEST-PAIR-FOUND    VALUE 'Y'.
+006650 01  WS-EOF-SW   PIC X(01)   VALUE 'N'.
+006660     88  POINT-FILE-EOF         VALUE 'Y'.
+006700 01  CK-INT      PIC 9(10)   VALUE 100.
+006800 01  CK-REM      PIC 9(10)   VALUE ZEROES.
+006900 01  CK-QUOT     PIC 9(10)   VALUE ZEROES.
+007000 01  MD          PIC X(01).
+007100 01  N           PIC 9(10)   VALUE ZEROES.
+007200 01  I           PIC 9(10)   VALUE ZEROES.
+007300 01  J           PIC 9(10)   VALUE ZEROES.
+007400 01  K           PIC 9(10)   VALUE ZEROES.
+007500 01  M           PIC 9(10)   VALUE ZEROES.
+007600 01  BI          PIC 9(10)   VALUE ZEROES.
+007700 01  BJ          PIC 9(10)   VALUE ZEROES.
+007800 01  T           PIC 9(3)V9(6)   VALUE ZEROES.
+007900 01  T1          PIC 9(1)V9(6)   VALUE ZEROES.
+008000 01  T2          PIC 9(2)V9(6)   VALUE ZEROES.
+008100 01  XX.
+008200     03  X       PIC S9(10)   OCCURS 1 TO 100000 TIMES
+008300                              DEPENDING ON N.
+008400 01  YY.
+008500     03  Y       PIC S9(10)   OCCURS 1 TO 100000 TIMES
+008600                              DEPENDING ON N.
+008610 01  PTID.
+008620     03  PT-ID   PIC 9(06)    OCCURS 1 TO 100000 TIMES
+008630                              DEPENDING ON N.
+008640 01  SRCSRC.
+008650     03  SRC     PIC X(04)    OCCURS 1 TO 100000 TIMES
+008660                              DEPENDING ON N.
+
+008700*---------------------------------------------------------------*
+008800*  RESULT REPORT LINE                                          *
+008900*---------------------------------------------------------------*
+009000 01  WS-RESULT-LINE.
+009100     05  WR-DIST     PIC ZZZ9.999999.
+009200     05  FILLER      PIC X(08)   VALUE ' POINTS '.
+009300     05  WR-BI       PIC Z(9)9.
+009400     05  FILLER      PIC X(01)   VALUE SPACE.
+009500     05  WR-BJ       PIC Z(9)9.
+009510     05  FILLER      PIC X(01)   VALUE SPACE.
+009520     05  WR-ID-BI    PIC Z(5)9.
+009530     05  FILLER      PIC X(01)   VALUE SPACE.
+009540     05  WR-ID-BJ    PIC Z(5)9.
+009550     05  FILLER      PIC X(01)   VALUE SPACE.
+009560     05  WR-SRC-BI   PIC X(04).
+009570     05  FILLER      PIC X(01)   VALUE SPACE.
+009580     05  WR-SRC-BJ   PIC X(04).
+009590     05  FILLER      PIC X(05)   VALUE SPACES.
+
+009605*---------------------------------------------------------------*
+009606*  CSV EXTRACT LINE - MODE, DISTANCE, AND THE WINNING PAIR       *
+009607*---------------------------------------------------------------*
+009608 01  WS-CSV-LINE.
+009609     05  WC-MODE     PIC X(01).
+009611     05  FILLER      PIC X(01)   VALUE ','.
+009612     05  WC-DIST     PIC Z(3)9.999999.
+009613     05  FILLER      PIC X(01)   VALUE ','.
+009614     05  WC-BI       PIC Z(9)9.
+009615     05  FILLER      PIC X(01)   VALUE ','.
+009616     05  WC-BJ       PIC Z(9)9.
+009618     05  FILLER      PIC X(01)   VALUE ','.
+009619     05  WC-ID-BI    PIC Z(5)9.
+009620     05  FILLER      PIC X(01)   VALUE ','.
+009621     05  WC-ID-BJ    PIC Z(5)9.
+009622     05  FILLER      PIC X(01)   VALUE ','.
+009623     05  WC-SRC-BI   PIC X(04).
+009624     05  FILLER      PIC X(01)   VALUE ','.
+009625     05  WC-SRC-BJ   PIC X(04).
+009626     05  FILLER      PIC X(21)   VALUE SPACES.
+
+009610*---------------------------------------------------------------*
+009620*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+009630*---------------------------------------------------------------*
+009640 COPY AUDITPARM.
+009650 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+009660 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+009700 PROCEDURE DIVISION.
+009800*===============================================================*
+009900*  0000-MAINLINE                                                *
+010000*===============================================================*
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+010300     PERFORM 2000-LOAD-POINTS     THRU 2000-EXIT
+010400     PERFORM 3000-RESTORE-CHKPT   THRU 3000-EXIT
+010500     PERFORM 4000-FIND-PAIR       THRU 4000-EXIT
+010600     PERFORM 5000-WRITE-RESULT    THRU 5000-EXIT
+010700     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+010800     STOP RUN.
+
+010900*===============================================================*
+011000*  1000-INITIALIZE - OPEN FILES                                 *
+011100*===============================================================*
+011200 1000-INITIALIZE.
+011300     OPEN INPUT  POINT-FILE
+011400          OUTPUT REPT-FILE
+011450          OUTPUT CSV-FILE.
+011500 1000-EXIT.
+011600     EXIT.
+
+011700*===============================================================*
+011800*  2000-LOAD-POINTS - READ THE HEADER RECORD, SIZE THE TABLES,  *
+011900*                     THEN READ ONE DATA RECORD PER POINT       *
+012000*===============================================================*
+012100 2000-LOAD-POINTS.
+012200     READ POINT-FILE
+012210         AT END
+012220             DISPLAY 'E: PTSIN EMPTY - NO HEADER RECORD'
+012230             GO TO 2000-EXIT
+012240     END-READ
+012300     MOVE HDR-MODE TO MD
+012400     MOVE HDR-N    TO N
+012450     IF N > 100000 THEN
+012460         DISPLAY 'E: PTSIN HEADER REQUESTS ' N
+012465             ' POINTS - EXCEEDS TABLE MAXIMUM, CAPPED AT 100000'
+012470         MOVE 100000 TO N
+012480     END-IF
+012500     COMPUTE I = 0
+012600     PERFORM 2100-READ-POINT THRU 2100-EXIT
+012700         UNTIL I = N OR POINT-FILE-EOF.
+012800 2000-EXIT.
+012900     EXIT.
+
+013000*===============================================================*
+013100*  2100-READ-POINT                                              *
+013200*===============================================================*
+013300 2100-READ-POINT.
+013400     COMPUTE I = I + 1
+013500     READ POINT-FILE
+013510         AT END
+013520             SET POINT-FILE-EOF TO TRUE
+013530             DISPLAY 'E: PTSIN TRUNCATED - EXPECTED ' N
+013540                 ' POINTS, GOT ' I
+013545             COMPUTE I = I - 1
+013546             MOVE I TO N
+013550             GO TO 2100-EXIT
+013600     MOVE PD-X   TO X(I)
+013650     MOVE PD-Y   TO Y(I)
+013660     MOVE PD-ID  TO PT-ID(I)
+013670     MOVE PD-SRC TO SRC(I).
+013800 2100-EXIT.
+013900     EXIT.
+
+014000*===============================================================*
+014100*  3000-RESTORE-CHKPT - PICK UP A PRIOR PARTIAL RUN, IF ANY      *
+014200*===============================================================*
+014300 3000-RESTORE-CHKPT.
+014400     COMPUTE M = 0
+014500     COMPUTE I = 0
+014600     OPEN INPUT CHECKPOINT-FILE
+014700     IF CHECKPOINT-FILE-STATUS = "00" THEN
+014800         READ CHECKPOINT-FILE
+014900             AT END
+015000                 CONTINUE
+015100             NOT AT END
+015200                 IF CK-N = N AND CK-MD = MD THEN
+015300                     MOVE CK-I  TO I
+015400                     MOVE CK-M  TO M
+015500                     MOVE CK-BI TO BI
+015600                     MOVE CK-BJ TO BJ
+015700                     SET CHECKPOINT-FOUND TO TRUE
+015750                     SET CLOSEST-PAIR-FOUND TO TRUE
+015760                     SET FARTHEST-PAIR-FOUND TO TRUE
+015800                 END-IF
+015900         END-READ
+016000         CLOSE CHECKPOINT-FILE
+016100     END-IF.
+016200 3000-EXIT.
+016300     EXIT.
+
+016400*===============================================================*
+016500*  4000-FIND-PAIR - THE NESTED DISTANCE SCAN, CHECKPOINTED       *
+016600*                   EVERY CK-INT OUTER-LOOP PASSES               *
+016700*===============================================================*
+016800 4000-FIND-PAIR.
+016900     PERFORM UNTIL I = N
+017000         COMPUTE I = I + 1
+017100         COMPUTE J = I
+017200         PERFORM UNTIL J = N
+017300             COMPUTE J = J + 1
+017400             COMPUTE K = ((X(I)-X(J))*(X(I)-X(J)))
+017500             COMPUTE K = K + ((Y(I)-Y(J))*(Y(I)-Y(J)))
+017600             IF MD = "C" THEN
+017700                 IF NOT CLOSEST-PAIR-FOUND OR K < M THEN
+017800                     COMPUTE M = K
+017900                     MOVE I TO BI
+018000                     MOVE J TO BJ
+018050                     SET CLOSEST-PAIR-FOUND TO TRUE
+018100                 END-IF
+018200             ELSE
+018300                 IF NOT FARTHEST-PAIR-FOUND OR M < K THEN
+018400                     COMPUTE M = K
+018500                     MOVE I TO BI
+018600                     MOVE J TO BJ
+018650                     SET FARTHEST-PAIR-FOUND TO TRUE
+018700                 END-IF
+018800             END-IF
+018900         END-PERFORM
+019000         DIVIDE I BY CK-INT GIVING CK-QUOT REMAINDER CK-REM
+019100         IF CK-REM = 0 OR I = N THEN
+019150             MOVE MD TO CK-MD
+019200             MOVE N  TO CK-N
+019300             MOVE I  TO CK-I
+019400             MOVE M  TO CK-M
+019500             MOVE BI TO CK-BI
+019600             MOVE BJ TO CK-BJ
+019700             OPEN OUTPUT CHECKPOINT-FILE
+019800             WRITE CHECKPOINT-REC
+019900             CLOSE CHECKPOINT-FILE
+020000         END-IF
+020100     END-PERFORM.
+020200 4000-EXIT.
+020300     EXIT.
+
+020400*===============================================================*
+020500*  5000-WRITE-RESULT                                            *
+020600*===============================================================*
+020700 5000-WRITE-RESULT.
+020800     COMPUTE T = FUNCTION SQRT(M)
+020900     IF T < 10 THEN
+021000         COMPUTE T1 = T
+022000         MOVE T1 TO WR-DIST
+022100     ELSE
+022110         IF T < 100 THEN
+022200             COMPUTE T2 = T
+022300             MOVE T2 TO WR-DIST
+022400         ELSE
+022500             MOVE T TO WR-DIST
+022550         END-IF
+022600     END-IF
+022700     MOVE BI TO WR-BI
+022800     MOVE BJ TO WR-BJ
+022810     MOVE PT-ID(BI)  TO WR-ID-BI
+022820     MOVE PT-ID(BJ)  TO WR-ID-BJ
+022830     MOVE SRC(BI) TO WR-SRC-BI
+022840     MOVE SRC(BJ) TO WR-SRC-BJ
+022900     WRITE REPT-REC FROM WS-RESULT-LINE
+022920     MOVE MD      TO WC-MODE
+022930     MOVE WR-DIST TO WC-DIST
+022940     MOVE BI      TO WC-BI
+022950     MOVE BJ      TO WC-BJ
+022955     MOVE PT-ID(BI)  TO WC-ID-BI
+022956     MOVE PT-ID(BJ)  TO WC-ID-BJ
+022957     MOVE SRC(BI) TO WC-SRC-BI
+022958     MOVE SRC(BJ) TO WC-SRC-BJ
+022960     WRITE CSV-REC FROM WS-CSV-LINE.
+023000 5000-EXIT.
+023100     EXIT.
+
+023200*===============================================================*
+023300*  9000-TERMINATE - LOG THE RUN AND CLOSE FILES                 *
+023400*===============================================================*
+023500 9000-TERMINATE.
+023550     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+023560     PERFORM 9600-CLEAR-CHKPT THRU 9600-EXIT
+023600     CLOSE POINT-FILE
+023650           CSV-FILE
+023700           REPT-FILE.
+023800 9000-EXIT.
+023810     EXIT.
+
+023820*===============================================================*
+023830*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+023840*===============================================================*
+023850 9500-WRITE-AUDIT.
+023860     ACCEPT WS-AUDIT-DATE FROM DATE
+023870     ACCEPT WS-AUDIT-TIME FROM TIME
+023880     MOVE 'E'             TO AUDIT-PROGRAM-ID
+023890     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+023900     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+023910     MOVE N               TO AUDIT-RECS-IN
+023920     MOVE N               TO AUDIT-RECS-OUT
+023925     MOVE ZERO            TO AUDIT-RECS-REJ
+023930     CALL 'AUDITLOG' USING AUDIT-PARM.
+023940 9500-EXIT.
+023950     EXIT.
+
+023960*===============================================================*
+023970*  9600-CLEAR-CHKPT - REACHING THIS STEP MEANS THE SCAN RAN TO    *
+023980*                     COMPLETION, SO THE PERSISTENT CHECKPOINT    *
+023990*                     DATA SET IS CLEARED OUT. OTHERWISE A LATER  *
+024000*                     RUN AGAINST A FILE WITH THE SAME MODE AND    *
+024010*                     POINT COUNT WOULD MISTAKE THIS RUN'S        *
+024020*                     FINISHED CHECKPOINT FOR ITS OWN IN-PROGRESS *
+024030*                     STATE AND SKIP THE OUTER LOOP ENTIRELY.     *
+024040*===============================================================*
+024050 9600-CLEAR-CHKPT.
+024060     OPEN OUTPUT CHECKPOINT-FILE
+024070     CLOSE CHECKPOINT-FILE.
+024080 9600-EXIT.
+024090     EXIT.
