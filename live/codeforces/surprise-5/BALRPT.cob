@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BALRPT.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-12.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-12 BSU   ORIGINAL CONTROL-TOTAL / BALANCING REPORT.   *
+001100*                   READS THE SHARED AUDIT LOG LEFT BY A BATCH   *
+001200*                   RUN OF A THROUGH E AND DISPATCH AND PRINTS   *
+001300*                   ONE BALANCING LINE PER RUN (RECORDS IN       *
+001400*                   VERSUS RECORDS OUT) PLUS A SUITE-WIDE GRAND  *
+001500*                   TOTAL LINE.                                 *
+001550*  2025-08-21 BSU   BALANCE TEST NOW ALLOWS FOR RECORDS A RUN    *
+001560*                   LEGITIMATELY REJECTED (RECORDS-IN MUST EQUAL *
+001570*                   RECORDS-OUT PLUS RECORDS-REJECTED, NOT JUST  *
+001580*                   RECORDS-OUT) SO A NORMAL RUN WITH REJECTS    *
+001590*                   NO LONGER SHOWS AS OUT OF BALANCE.           *
+001600*===============================================================*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDIT-FILE  ASSIGN TO "AUDITLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500     SELECT REPT-FILE   ASSIGN TO "BALOUT"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  AUDIT-FILE
+003000     RECORDING MODE IS F.
+003100 01  BAL-IN-REC.
+003200     05  BI-PROGRAM-ID      PIC X(08).
+003300     05  FILLER             PIC X(02).
+003400     05  BI-RUN-DATE        PIC 9(06).
+003500     05  FILLER             PIC X(02).
+003600     05  BI-RUN-TIME        PIC 9(08).
+003700     05  FILLER             PIC X(02).
+003800     05  BI-RECS-IN         PIC 9(08).
+003900     05  FILLER             PIC X(02).
+004000     05  BI-RECS-OUT        PIC 9(08).
+004050     05  FILLER             PIC X(02).
+004060     05  BI-RECS-REJ        PIC 9(08).
+004100     05  FILLER             PIC X(24).
+
+004200 FD  REPT-FILE
+004300     RECORDING MODE IS F.
+004400 01  REPT-REC               PIC X(80).
+
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+004800         88  BAL-EOF                    VALUE 'Y'.
+004900         88  BAL-NOT-EOF                VALUE 'N'.
+005000     05  WS-BALANCE-SW      PIC X(01)   VALUE 'N'.
+005100         88  RUN-IS-BALANCED            VALUE 'Y'.
+005200         88  RUN-NOT-BALANCED           VALUE 'N'.
+
+005300 01  WS-COUNTERS.
+005400     05  WS-RUN-COUNT       PIC 9(06)   COMP    VALUE ZERO.
+005500     05  WS-OUT-OF-BAL-CNT  PIC 9(06)   COMP    VALUE ZERO.
+005600     05  WS-TOTAL-RECS-IN   PIC 9(10)   COMP    VALUE ZERO.
+005700     05  WS-TOTAL-RECS-OUT  PIC 9(10)   COMP    VALUE ZERO.
+005750     05  WS-TOTAL-RECS-REJ  PIC 9(10)   COMP    VALUE ZERO.
+
+005800*---------------------------------------------------------------*
+005900*  PER-RUN BALANCING DETAIL LINE                                *
+006000*---------------------------------------------------------------*
+006100 01  WS-DETAIL-LINE.
+006200     05  WD-PROGRAM-ID      PIC X(08)   VALUE SPACES.
+006300     05  FILLER             PIC X(02)   VALUE SPACES.
+006400     05  WD-RUN-DATE        PIC 9(06).
+006500     05  FILLER             PIC X(02)   VALUE SPACES.
+006600     05  WD-RUN-TIME        PIC 9(08).
+006700     05  FILLER             PIC X(02)   VALUE SPACES.
+006800     05  WD-RECS-IN         PIC ZZZZZZZ9.
+006900     05  FILLER             PIC X(02)   VALUE SPACES.
+007000     05  WD-RECS-OUT        PIC ZZZZZZZ9.
+007050     05  FILLER             PIC X(02)   VALUE SPACES.
+007060     05  WD-RECS-REJ        PIC ZZZZZZZ9.
+007100     05  FILLER             PIC X(02)   VALUE SPACES.
+007200     05  WD-BALANCE-MSG     PIC X(15)   VALUE SPACES.
+007300     05  FILLER             PIC X(07)   VALUE SPACES.
+
+007400*---------------------------------------------------------------*
+007500*  SUITE-WIDE GRAND TOTAL LINE                                  *
+007600*---------------------------------------------------------------*
+007700 01  WS-GRAND-TOTAL-LINE.
+007800     05  FILLER             PIC X(20)   VALUE
+007900         'RUNS PROCESSED ...: '.
+008000     05  GT-RUN-COUNT       PIC ZZZ,ZZ9.
+008100     05  FILLER             PIC X(10)   VALUE SPACES.
+008200     05  FILLER             PIC X(20)   VALUE
+008300         'OUT OF BALANCE ...: '.
+008400     05  GT-OUT-OF-BAL-CNT  PIC ZZZ,ZZ9.
+008500     05  FILLER             PIC X(10)   VALUE SPACES.
+
+008600 01  WS-GRAND-TOTAL-LINE-2.
+008700     05  FILLER             PIC X(20)   VALUE
+008800         'TOTAL RECORDS IN .: '.
+008900     05  GT-TOTAL-RECS-IN   PIC Z,ZZZ,ZZ9.
+009000     05  FILLER             PIC X(10)   VALUE SPACES.
+009100     05  FILLER             PIC X(20)   VALUE
+009200         'TOTAL RECORDS OUT : '.
+009300     05  GT-TOTAL-RECS-OUT  PIC Z,ZZZ,ZZ9.
+009400     05  FILLER             PIC X(10)   VALUE SPACES.
+009410     05  FILLER             PIC X(20)   VALUE
+009420         'TOTAL RECORDS REJ : '.
+009430     05  GT-TOTAL-RECS-REJ  PIC Z,ZZZ,ZZ9.
+009440     05  FILLER             PIC X(10)   VALUE SPACES.
+
+009500 PROCEDURE DIVISION.
+009600*===============================================================*
+009700*  0000-MAINLINE                                                *
+009800*===============================================================*
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+010100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+010200     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+010300     STOP RUN.
+
+010400*===============================================================*
+010500*  1000-INITIALIZE - OPEN FILES                                 *
+010600*===============================================================*
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  AUDIT-FILE
+010900          OUTPUT REPT-FILE.
+011000 1000-EXIT.
+011100     EXIT.
+
+011200*===============================================================*
+011300*  2000-PROCESS-RECORDS                                         *
+011400*===============================================================*
+011500 2000-PROCESS-RECORDS.
+011600     PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+011700     PERFORM UNTIL BAL-EOF
+011800         PERFORM 2200-BALANCE-RUN THRU 2200-EXIT
+011900         PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+012000     END-PERFORM.
+012100 2000-EXIT.
+012200     EXIT.
+
+012300*===============================================================*
+012400*  2100-READ-AUDIT                                              *
+012500*===============================================================*
+012600 2100-READ-AUDIT.
+012700     READ AUDIT-FILE
+012800         AT END
+012900             SET BAL-EOF TO TRUE
+013000             GO TO 2100-EXIT
+013100     END-READ
+013200     ADD 1 TO WS-RUN-COUNT.
+013300 2100-EXIT.
+013400     EXIT.
+
+013500*===============================================================*
+013600*  2200-BALANCE-RUN - COMPARE RECORDS IN VERSUS RECORDS OUT      *
+013700*===============================================================*
+013800 2200-BALANCE-RUN.
+013900     MOVE SPACES           TO WS-DETAIL-LINE
+014000     MOVE BI-PROGRAM-ID    TO WD-PROGRAM-ID
+014100     MOVE BI-RUN-DATE      TO WD-RUN-DATE
+014200     MOVE BI-RUN-TIME      TO WD-RUN-TIME
+014300     MOVE BI-RECS-IN       TO WD-RECS-IN
+014400     MOVE BI-RECS-OUT      TO WD-RECS-OUT
+014450     MOVE BI-RECS-REJ      TO WD-RECS-REJ
+014500     ADD BI-RECS-IN        TO WS-TOTAL-RECS-IN
+014600     ADD BI-RECS-OUT       TO WS-TOTAL-RECS-OUT
+014650     ADD BI-RECS-REJ       TO WS-TOTAL-RECS-REJ
+014700     IF BI-RECS-IN = BI-RECS-OUT + BI-RECS-REJ
+014800         SET RUN-IS-BALANCED TO TRUE
+014900         MOVE 'BALANCED'       TO WD-BALANCE-MSG
+015000     ELSE
+015100         SET RUN-NOT-BALANCED TO TRUE
+015200         MOVE 'OUT OF BALANCE' TO WD-BALANCE-MSG
+015300         ADD 1 TO WS-OUT-OF-BAL-CNT
+015400     END-IF
+015500     WRITE REPT-REC FROM WS-DETAIL-LINE.
+015600 2200-EXIT.
+015700     EXIT.
+
+015800*===============================================================*
+015900*  9000-TERMINATE - WRITE GRAND TOTALS AND CLOSE FILES          *
+016000*===============================================================*
+016100 9000-TERMINATE.
+016200     MOVE SPACES            TO WS-GRAND-TOTAL-LINE
+016300     MOVE WS-RUN-COUNT      TO GT-RUN-COUNT
+016400     MOVE WS-OUT-OF-BAL-CNT TO GT-OUT-OF-BAL-CNT
+016500     WRITE REPT-REC FROM WS-GRAND-TOTAL-LINE
+016600     MOVE SPACES            TO WS-GRAND-TOTAL-LINE-2
+016700     MOVE WS-TOTAL-RECS-IN  TO GT-TOTAL-RECS-IN
+016800     MOVE WS-TOTAL-RECS-OUT TO GT-TOTAL-RECS-OUT
+016850     MOVE WS-TOTAL-RECS-REJ TO GT-TOTAL-RECS-REJ
+016900     WRITE REPT-REC FROM WS-GRAND-TOTAL-LINE-2
+017000     CLOSE AUDIT-FILE
+017100           REPT-FILE.
+017200 9000-EXIT.
+017300     EXIT.
