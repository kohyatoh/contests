@@ -0,0 +1,83 @@
+//NIGHTJOB JOB  (ACCTNO),'SURPRISE-5 NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  NIGHTLY SCHEDULED RUN OF THE SURPRISE-5 UTILITY SUITE.        *
+//*  RUNS PROGRAMS A THROUGH E IN SEQUENCE AGAINST THE CURRENT     *
+//*  DAY'S TRANSACTION FILES.  EACH STEP RUNS REGARDLESS OF THE    *
+//*  CONDITION CODE FROM THE STEP BEFORE IT, SO ONE PROGRAM'S      *
+//*  REJECTS DO NOT STOP THE REST OF THE SUITE FROM RUNNING.       *
+//*  EACH STEP APPENDS ITS RUN RECORD TO THE SHARED AUDITLOG       *
+//*  DATA SET SO THE WHOLE NIGHT'S ACTIVITY CAN BE TRACED BACK.    *
+//*  THE FINAL STEP RUNS THE CONTROL-TOTAL BALANCING REPORT OVER   *
+//*  THAT AUDIT LOG SO RECORDS-IN/RECORDS-OUT CAN BE RECONCILED.   *
+//*===============================================================*
+//STEP010  EXEC PGM=A
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.BATCH.SURPRISE5.A.TRANIN,DISP=SHR
+//REPTOUT  DD   SYSOUT=*
+//SUMCSV   DD   DSN=PROD.BATCH.SURPRISE5.A.SUMCSV,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJOUT   DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=B
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BININ    DD   DSN=PROD.BATCH.SURPRISE5.B.BININ,DISP=SHR
+//BINOUT   DD   SYSOUT=*
+//BINCTL   DD   DSN=PROD.BATCH.SURPRISE5.BINCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=C
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CIPHIN   DD   DSN=PROD.BATCH.SURPRISE5.C.CIPHIN,DISP=SHR
+//CIPHOUT  DD   SYSOUT=*
+//CIPHCTL  DD   DSN=PROD.BATCH.SURPRISE5.CIPHCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=D
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DATEIN   DD   DSN=PROD.BATCH.SURPRISE5.D.DATEIN,DISP=SHR
+//DATEOUT  DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=E
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PTSIN    DD   DSN=PROD.BATCH.SURPRISE5.E.PTSIN,DISP=SHR
+//PTSOUT   DD   SYSOUT=*
+//PTSCSV   DD   DSN=PROD.BATCH.SURPRISE5.E.PTSCSV,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.BATCH.SURPRISE5.E.CHKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=BALRPT
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,DISP=SHR
+//BALOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
