@@ -0,0 +1,13 @@
+//BALJOB   JOB  (ACCTNO),'CONTROL TOTAL BALANCING REPORT',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE CONTROL-TOTAL BALANCING REPORT (PROGRAM BALRPT).      *
+//*  READS THE SHARED AUDIT LOG AND PRINTS ONE RECORDS-IN VERSUS   *
+//*  RECORDS-OUT LINE PER RUN OF A THROUGH E OR DISPATCH, PLUS A   *
+//*  SUITE-WIDE GRAND TOTAL.  RUN THIS AFTER NIGHTLY COMPLETES.    *
+//*===============================================================*
+//STEP010  EXEC PGM=BALRPT
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,DISP=SHR
+//BALOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
