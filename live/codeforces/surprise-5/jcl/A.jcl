@@ -0,0 +1,23 @@
+//AJOB     JOB  (ACCTNO),'TWO-CARD ADDER',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE TWO-CARD ADDER (PROGRAM A) AS A BATCH STEP.           *
+//*  READS A TRANSACTION FILE OF NUMBER PAIRS AND PRODUCES A SUM   *
+//*  REPORT PLUS A REJECTS REPORT FOR ANY NON-NUMERIC RECORDS.     *
+//*  SUMCSV CARRIES THE SAME RESULTS AS A CSV EXTRACT FOR          *
+//*  DOWNSTREAM SPREADSHEETS AND REPORTING TOOLS.                  *
+//*===============================================================*
+//STEP010  EXEC PGM=A
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.BATCH.SURPRISE5.A.TRANIN,DISP=SHR
+//REPTOUT  DD   SYSOUT=*
+//SUMCSV   DD   DSN=PROD.BATCH.SURPRISE5.A.SUMCSV,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJOUT   DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
