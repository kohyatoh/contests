@@ -0,0 +1,24 @@
+//DISPJOB  JOB  (ACCTNO),'MIXED TRANSACTION DISPATCHER',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE MASTER DISPATCHER (PROGRAM DISPATCH) AS A BATCH STEP. *
+//*  READS ONE MIXED TRANSACTION DECK TAGGED BY TYPE (A/B/C/D) AND *
+//*  ROUTES EACH RECORD TO THE MATCHING ADDER, CONVERTER, CIPHER   *
+//*  OR DATE-MATH LOGIC, PRODUCING ONE CONSOLIDATED REPORT.  THE   *
+//*  BINCTL CARD SETS THE STARTING BIT WIDTH FOR TYPE-B RECORDS -  *
+//*  OMIT IT TO GET THE STANDARD 34-BIT DEFAULT.  THE CIPHCTL CARD *
+//*  PINS THE SHIFT FOR EVERY TYPE-C RECORD - OMIT IT TO USE EACH  *
+//*  RECORD'S OWN KEY FIELD.                                       *
+//*===============================================================*
+//STEP010  EXEC PGM=DISPATCH
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DISPIN   DD   DSN=PROD.BATCH.SURPRISE5.DISPATCH.DISPIN,DISP=SHR
+//DISPOUT  DD   SYSOUT=*
+//DISPREJ  DD   SYSOUT=*
+//BINCTL   DD   DSN=PROD.BATCH.SURPRISE5.BINCTL,DISP=SHR
+//CIPHCTL  DD   DSN=PROD.BATCH.SURPRISE5.CIPHCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
