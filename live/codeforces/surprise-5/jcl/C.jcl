@@ -0,0 +1,19 @@
+//CJOB     JOB  (ACCTNO),'CAESAR CIPHER',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE CAESAR CIPHER (PROGRAM C) AS A BATCH STEP.            *
+//*  READS CIPHER REQUESTS (MODE E OR D, KEY, TEXT) AND PRINTS     *
+//*  ONE RESULT LINE PER REQUEST.  THE CIPHCTL CARD PINS THE SHIFT *
+//*  FOR EVERY RECORD IN THE RUN - OMIT IT TO USE EACH RECORD'S    *
+//*  OWN KEY FIELD.                                                *
+//*===============================================================*
+//STEP010  EXEC PGM=C
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CIPHIN   DD   DSN=PROD.BATCH.SURPRISE5.C.CIPHIN,DISP=SHR
+//CIPHOUT  DD   SYSOUT=*
+//CIPHCTL  DD   DSN=PROD.BATCH.SURPRISE5.CIPHCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
