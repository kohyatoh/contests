@@ -0,0 +1,16 @@
+//DJOB     JOB  (ACCTNO),'DATE CALCULATOR',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE DATE CALCULATOR (PROGRAM D) AS A BATCH STEP.          *
+//*  READS DATE-ADD AND DATE-DIFFERENCE REQUESTS AND PRINTS ONE    *
+//*  RESULT LINE PER REQUEST.  CALLS THE DATERTN SUBROUTINE.       *
+//*===============================================================*
+//STEP010  EXEC PGM=D
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DATEIN   DD   DSN=PROD.BATCH.SURPRISE5.D.DATEIN,DISP=SHR
+//DATEOUT  DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
