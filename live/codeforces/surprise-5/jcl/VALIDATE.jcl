@@ -0,0 +1,34 @@
+//VALJOB   JOB  (ACCTNO),'FRONT-END TRANSACTION EDIT',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE FRONT-END EDIT PROGRAM (PROGRAM VALIDATE) AHEAD OF    *
+//*  THE MASTER DISPATCHER.  CHECKS EACH RECORD OF A MIXED         *
+//*  TRANSACTION DECK AGAINST THE PIC PICTURE ITS TARGET PROGRAM   *
+//*  EXPECTS.  GOOD RECORDS (VALOUT) ARE IN DISPIN FORMAT AND FEED *
+//*  STEP020 DIRECTLY; BAD RECORDS GO TO THE VALREJ REJECT REPORT. *
+//*===============================================================*
+//STEP010  EXEC PGM=VALIDATE
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VALIN    DD   DSN=PROD.BATCH.SURPRISE5.DISPATCH.DISPIN,DISP=SHR
+//VALOUT   DD   DSN=&&DISPIN,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//VALREJ   DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=DISPATCH
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DISPIN   DD   DSN=&&DISPIN,DISP=(OLD,DELETE,DELETE)
+//DISPOUT  DD   SYSOUT=*
+//DISPREJ  DD   SYSOUT=*
+//BINCTL   DD   DSN=PROD.BATCH.SURPRISE5.BINCTL,DISP=SHR
+//CIPHCTL  DD   DSN=PROD.BATCH.SURPRISE5.CIPHCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
