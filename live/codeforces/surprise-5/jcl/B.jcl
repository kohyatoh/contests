@@ -0,0 +1,19 @@
+//BJOB     JOB  (ACCTNO),'BASE CONVERTER',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE DECIMAL/BINARY CONVERTER (PROGRAM B) AS A BATCH STEP. *
+//*  READS CONVERSION REQUESTS (MODE D OR B) AND PRINTS ONE        *
+//*  RESULT LINE PER REQUEST.  THE BINCTL CARD SETS THE STARTING   *
+//*  BIT WIDTH FOR THE CONVERSION - OMIT IT TO GET THE STANDARD    *
+//*  34-BIT DEFAULT.                                               *
+//*===============================================================*
+//STEP010  EXEC PGM=B
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BININ    DD   DSN=PROD.BATCH.SURPRISE5.B.BININ,DISP=SHR
+//BINOUT   DD   SYSOUT=*
+//BINCTL   DD   DSN=PROD.BATCH.SURPRISE5.BINCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
