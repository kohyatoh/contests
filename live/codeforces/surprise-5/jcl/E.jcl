@@ -0,0 +1,33 @@
+//EJOB     JOB  (ACCTNO),'POINT DISTANCE SCAN',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================*
+//*  RUN THE POINT DISTANCE SCAN (PROGRAM E) AS A BATCH STEP.      *
+//*  READS A MODE/POINT-COUNT HEADER FOLLOWED BY ONE X/Y RECORD    *
+//*  PER POINT AND REPORTS THE CLOSEST OR FARTHEST PAIR.           *
+//*  CHKPT IS A PERSISTENT DATA SET SO A RERUN CAN RESUME A LARGE  *
+//*  SCAN PARTWAY THROUGH THE OUTER LOOP INSTEAD OF FROM SCRATCH.  *
+//*  THE PROGRAM REWRITES THE WHOLE RECORD EACH TIME IT SAVES OR   *
+//*  CLEARS A CHECKPOINT, SO CHKPT IS ALLOCATED DISP=OLD (NOT MOD) *
+//*  - IT MUST BE PRE-ALLOCATED ONCE BEFORE THE FIRST RUN THE SAME *
+//*  WAY BINCTL/CIPHCTL ARE, SINCE OLD REQUIRES THE DATA SET TO    *
+//*  ALREADY EXIST.                                                *
+//*  PTSCSV CARRIES THE SAME RESULT AS A CSV EXTRACT FOR           *
+//*  DOWNSTREAM SPREADSHEETS AND REPORTING TOOLS.                  *
+//*===============================================================*
+//STEP010  EXEC PGM=E
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PTSIN    DD   DSN=PROD.BATCH.SURPRISE5.E.PTSIN,DISP=SHR
+//PTSOUT   DD   SYSOUT=*
+//PTSCSV   DD   DSN=PROD.BATCH.SURPRISE5.E.PTSCSV,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.BATCH.SURPRISE5.E.CHKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BATCH.SURPRISE5.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
