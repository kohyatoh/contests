@@ -0,0 +1,11 @@
+      *===============================================================*
+      *  CIPHCTL - CONTROL CARD FOR THE C/DISPATCH SHIFT CIPHER.       *
+      *            ONE CARD, READ ONCE AT THE START OF THE RUN, GIVES  *
+      *            THE SHIFT AMOUNT OPERATORS WANT APPLIED TO EVERY    *
+      *            RECORD IN THE RUN SO IT CAN BE CHANGED WITHOUT A    *
+      *            CODE CHANGE.  IF THE CARD IS MISSING OR BLANK, EACH *
+      *            RECORD'S OWN KEY FIELD IS USED INSTEAD.             *
+      *===============================================================*
+       01  CIPH-CTL-REC.
+           05  CC-SHIFT-KEY       PIC 9(10).
+           05  FILLER             PIC X(70).
