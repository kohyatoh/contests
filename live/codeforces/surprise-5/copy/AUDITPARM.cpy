@@ -0,0 +1,16 @@
+      *===============================================================*
+      *  AUDITPARM - COMMUNICATION AREA FOR THE AUDITLOG SUBROUTINE.  *
+      *              SHARED BY EVERY PROGRAM IN THE SUITE SO EACH     *
+      *              RUN LEAVES ONE RECORD ON THE PERSISTENT AUDIT    *
+      *              FILE: PROGRAM-ID, RUN DATE/TIME, AND THE         *
+      *              RECORDS-IN/RECORDS-OUT/RECORDS-REJECTED COUNT    *
+      *              FOR THAT RUN. A PROGRAM WITH NO REJECT PATH OF   *
+      *              ITS OWN LEAVES AUDIT-RECS-REJ AT ZERO.           *
+      *===============================================================*
+       01  AUDIT-PARM.
+           05  AUDIT-PROGRAM-ID   PIC X(08).
+           05  AUDIT-RUN-DATE     PIC 9(06).
+           05  AUDIT-RUN-TIME     PIC 9(08).
+           05  AUDIT-RECS-IN      PIC 9(08).
+           05  AUDIT-RECS-OUT     PIC 9(08).
+           05  AUDIT-RECS-REJ     PIC 9(08).
