@@ -0,0 +1,18 @@
+      *===============================================================*
+      *  DATEPARM - COMMUNICATION AREA FOR THE DATERTN DATE-MATH      *
+      *             SUBROUTINE.  SHARED BY ANY PROGRAM THAT NEEDS     *
+      *             DATE-PLUS-DAYS OR DATE-TO-DAY-COUNT CONVERSION.   *
+      *===============================================================*
+       01  DATE-PARM.
+           05  DATE-FUNCTION      PIC X(01).
+               88  DATE-FN-ADD-DAYS           VALUE 'A'.
+               88  DATE-FN-TO-DAY-COUNT       VALUE 'D'.
+           05  DATE-IN-DD         PIC 9(02).
+           05  DATE-IN-MM         PIC 9(02).
+           05  DATE-IN-YYYY       PIC 9(04).
+           05  DATE-OFFSET        PIC S9(10).
+           05  DATE-OUT-DD        PIC 9(02).
+           05  DATE-OUT-MM        PIC 9(02).
+           05  DATE-OUT-YYYY      PIC 9(04).
+           05  DATE-OUT-DAYS      PIC S9(10).
+           05  DATE-OUT-DOW       PIC X(09).
