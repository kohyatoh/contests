@@ -0,0 +1,11 @@
+      *===============================================================*
+      *  CIPHPARM - COMMUNICATION AREA FOR THE CIPHRTN SHIFT CIPHER   *
+      *             SUBROUTINE.                                        *
+      *===============================================================*
+       01  CIPH-PARM.
+           05  CIPH-FUNCTION      PIC X(01).
+               88  CIPH-FN-ENCRYPT            VALUE 'E'.
+               88  CIPH-FN-DECRYPT            VALUE 'D'.
+           05  CIPH-KEY           PIC 9(10).
+           05  CIPH-TEXT          PIC X(10).
+           05  CIPH-RESULT        PIC X(10).
