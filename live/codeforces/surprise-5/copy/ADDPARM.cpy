@@ -0,0 +1,14 @@
+      *===============================================================*
+      *  ADDPARM - COMMUNICATION AREA FOR THE ADDRTN TWO-NUMBER       *
+      *            ADDER SUBROUTINE.                                  *
+      *  ADD-SW COMES BACK 'Y' WHEN THE TWO OPERANDS OVERFLOW         *
+      *  ADD-SUM'S PIC S9(10) - THE CALLER ROUTES THAT RECORD TO      *
+      *  ITS REJECT REPORT INSTEAD OF TRUSTING A TRUNCATED SUM.       *
+      *===============================================================*
+       01  ADD-PARM.
+           05  ADD-A              PIC S9(10).
+           05  ADD-B              PIC S9(10).
+           05  ADD-SUM            PIC S9(10).
+           05  ADD-SW             PIC X(01).
+               88  ADD-OVERFLOW       VALUE 'Y'.
+               88  ADD-NO-OVERFLOW    VALUE 'N'.
