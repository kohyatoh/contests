@@ -0,0 +1,11 @@
+      *===============================================================*
+      *  BINPARM - COMMUNICATION AREA FOR THE BINRTN DECIMAL/BINARY   *
+      *            CONVERSION SUBROUTINE.                              *
+      *===============================================================*
+       01  BIN-PARM.
+           05  BIN-FUNCTION       PIC X(01).
+               88  BIN-FN-DEC-TO-BIN          VALUE 'D'.
+               88  BIN-FN-BIN-TO-DEC          VALUE 'B'.
+           05  BIN-DECIMAL        PIC 9(10).
+           05  BIN-BITS           PIC X(34).
+           05  BIN-BIT-WIDTH      PIC 9(02).
