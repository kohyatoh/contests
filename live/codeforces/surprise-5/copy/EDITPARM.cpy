@@ -0,0 +1,15 @@
+      *===============================================================*
+      *  EDITPARM - COMMUNICATION AREAS FOR THE EDITRTN FRONT-END      *
+      *             EDIT SUBROUTINE. EDIT-TYPE/EDIT-PAYLOAD CARRY THE  *
+      *             SAME TYPE BYTE AND 49-BYTE PAYLOAD AS A DISPIN/    *
+      *             VALIN RECORD; EDIT-SW COMES BACK 'Y'/'N' FOR       *
+      *             VALID/INVALID. EDIT-PAYLOAD IS ITS OWN 01-LEVEL    *
+      *             ITEM SO EDITRTN CAN REDEFINE IT PER TRANSACTION    *
+      *             TYPE.                                              *
+      *===============================================================*
+       01  EDIT-CTL.
+           05  EDIT-TYPE          PIC X(01).
+           05  EDIT-SW            PIC X(01).
+               88  EDIT-VALID         VALUE 'Y'.
+               88  EDIT-INVALID       VALUE 'N'.
+       01  EDIT-PAYLOAD           PIC X(49).
