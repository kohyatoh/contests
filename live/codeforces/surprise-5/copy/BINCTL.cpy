@@ -0,0 +1,12 @@
+      *===============================================================*
+      *  BINCTL - CONTROL CARD FOR THE B/DISPATCH DECIMAL-BINARY      *
+      *           CONVERSION.  ONE CARD, READ ONCE AT THE START OF    *
+      *           THE RUN, GIVES THE BIT WIDTH OPERATORS WANT THE     *
+      *           CONVERSION TO COVER SO IT CAN BE CHANGED WITHOUT    *
+      *           A CODE CHANGE.  IF THE CARD IS MISSING OR BLANK,    *
+      *           THE PROGRAM DEFAULTS TO THE LONGSTANDING 34-BIT     *
+      *           WIDTH.                                              *
+      *===============================================================*
+       01  BIN-CTL-REC.
+           05  BC-BIT-WIDTH       PIC 9(02).
+           05  FILLER             PIC X(78).
