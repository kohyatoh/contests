@@ -0,0 +1,466 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DISPATCH.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-10.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-10 BSU   ORIGINAL MASTER DISPATCHER. READS ONE         *
+001100*                   TRANSACTION DECK TAGGED BY TYPE (A/B/C/D)     *
+001200*                   AND ROUTES EACH RECORD TO THE SHARED ADDRTN,  *
+001300*                   BINRTN, CIPHRTN OR DATERTN SUBROUTINE,        *
+001400*                   PRODUCING ONE CONSOLIDATED REPORT. THE        *
+001500*                   FARTHEST/CLOSEST POINT SCAN (E) OPERATES ON   *
+001600*                   A WHOLE POINT SET PER RUN RATHER THAN ONE     *
+001700*                   INDEPENDENT TRANSACTION, SO IT IS NOT A       *
+001800*                   DISPATCH TYPE HERE AND STILL RUNS AS ITS OWN  *
+001900*                   JOB STEP (SEE E.JCL).                         *
+001950*  2025-08-15 BSU   TYPE B'S CONVERSION BIT WIDTH NOW COMES FROM   *
+001960*                   A ONE-CARD CONTROL FILE, LIKE B.COB, INSTEAD   *
+001970*                   OF BEING HARD-CODED IN THE SHARED SUBROUTINE.  *
+001980*  2025-08-17 BSU   TYPE C'S SHIFT CAN NOW ALSO COME FROM A ONE-   *
+001990*                   CARD CONTROL FILE, LIKE C.COB, SO ONE CARD     *
+001995*                   PINS THE SHIFT FOR EVERY TYPE-C RECORD IN A    *
+001996*                   MIXED DECK. DEFAULTS TO EACH RECORD'S OWN KEY  *
+001997*                   IF THE CARD IS MISSING.                        *
+001998*  2025-08-21 BSU   EACH RECORD NOW RUNS THROUGH THE SHARED        *
+001999*                   EDITRTN FIELD EDIT (THE SAME ONE VALIDATE.COB  *
+001999*                   USES) BEFORE ITS ROUTE COMPUTES ANYTHING - A   *
+001999*                   RECOGNIZED TYPE WITH A MALFORMED PAYLOAD NOW   *
+001999*                   GOES TO DISPREJ INSTEAD OF BEING HANDED TO     *
+001999*                   ADDRTN/BINRTN/CIPHRTN/DATERTN AS-IS.           *
+001999*  2025-08-23 BSU   WJ-INPUT WIDENED FROM X(20) TO X(29) (SAME     *
+001999*                   WIDTH AS VALIDATE.COB'S WR-INPUT) SO A TYPE-D  *
+001999*                   REJECT LINE NO LONGER CUTS OFF DD-OFFSET - THE *
+001999*                   ONE FIELD AN OPERATOR NEEDS TO FIX AND         *
+001999*                   RESUBMIT THE RECORD.                           *
+002000*===============================================================*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DISP-FILE   ASSIGN TO "DISPIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT REPT-FILE   ASSIGN TO "DISPOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT REJECT-FILE ASSIGN TO "DISPREJ"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003250     SELECT OPTIONAL CTL-FILE ASSIGN TO "BINCTL"
+003260         ORGANIZATION IS LINE SEQUENTIAL.
+003270     SELECT OPTIONAL CIPHCTL-FILE ASSIGN TO "CIPHCTL"
+003280         ORGANIZATION IS LINE SEQUENTIAL.
+
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500*---------------------------------------------------------------*
+003600*  DISP-REC - ONE PHYSICAL RECORD, FOUR TYPE-SPECIFIC VIEWS      *
+003700*              REDEFINED OVER THE SAME 50 BYTES.                 *
+003800*---------------------------------------------------------------*
+003900 FD  DISP-FILE
+004000     RECORDING MODE IS F.
+004100 01  DISP-REC.
+004200     05  DISP-TYPE          PIC X(01).
+004300         88  DISP-TYPE-ADD              VALUE 'A'.
+004400         88  DISP-TYPE-BIN              VALUE 'B'.
+004500         88  DISP-TYPE-CIPHER           VALUE 'C'.
+004600         88  DISP-TYPE-DATE             VALUE 'D'.
+004700     05  DISP-PAYLOAD       PIC X(49).
+
+004800 01  DISP-ADD-REC  REDEFINES DISP-REC.
+004900     05  FILLER             PIC X(01).
+005000     05  DA-A               PIC X(10).
+005100     05  DA-B               PIC X(10).
+005200     05  FILLER             PIC X(29).
+
+005300 01  DISP-BIN-REC  REDEFINES DISP-REC.
+005400     05  FILLER             PIC X(01).
+005500     05  DB-MODE            PIC X(01).
+005600     05  DB-DATA            PIC X(34).
+005700     05  FILLER             PIC X(14).
+
+005800 01  DISP-CIPH-REC REDEFINES DISP-REC.
+005900     05  FILLER             PIC X(01).
+006000     05  DC-MODE            PIC X(01).
+006100     05  DC-KEY             PIC 9(10).
+006200     05  DC-TEXT            PIC X(10).
+006300     05  FILLER             PIC X(28).
+
+006400 01  DISP-DATE-REC REDEFINES DISP-REC.
+006500     05  FILLER             PIC X(01).
+006600     05  DD-MODE            PIC X(01).
+006700         88  DD-MODE-DIFF           VALUE 'T'.
+006800         88  DD-MODE-ADD            VALUE 'A'.
+006900     05  DD-D1              PIC X(10).
+007000     05  DD-D2              PIC X(10).
+007100     05  DD-OFFSET          PIC S9(10).
+007200     05  FILLER             PIC X(18).
+
+007300 FD  REPT-FILE
+007400     RECORDING MODE IS F.
+007500 01  REPT-REC               PIC X(80).
+
+007600 FD  REJECT-FILE
+007700     RECORDING MODE IS F.
+007800 01  REJECT-REC             PIC X(80).
+
+007850 FD  CTL-FILE
+007860     RECORDING MODE IS F.
+007870 COPY BINCTL.
+
+007880 FD  CIPHCTL-FILE
+007890     RECORDING MODE IS F.
+007895 COPY CIPHCTL.
+
+007900 WORKING-STORAGE SECTION.
+008000 01  WS-SWITCHES.
+008100     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+008200         88  DISP-EOF                   VALUE 'Y'.
+008300         88  DISP-NOT-EOF               VALUE 'N'.
+
+008400 01  WS-COUNTERS.
+008500     05  WS-RECS-IN         PIC 9(06)   COMP    VALUE ZERO.
+008600     05  WS-RECS-OUT        PIC 9(06)   COMP    VALUE ZERO.
+008700     05  WS-RECS-REJ        PIC 9(06)   COMP    VALUE ZERO.
+
+008750 01  WS-BIT-WIDTH           PIC 9(02)   VALUE ZEROES.
+
+008760 01  WS-CTL-SWITCHES.
+008770     05  WS-CTL-KEY-SW      PIC X(01)   VALUE 'N'.
+008780         88  CTL-KEY-PRESENT            VALUE 'Y'.
+008790 01  WS-CTL-KEY             PIC 9(10)   VALUE ZEROES.
+
+008800 01  WS-WORK-FIELDS.
+008900     05  T1                 PIC S9(10)  VALUE ZEROES.
+009000     05  DIF                PIC S9(10)  VALUE ZEROES.
+
+009100*---------------------------------------------------------------*
+009200*  COMMUNICATION AREAS FOR THE SHARED A/B/C/D SUBROUTINES        *
+009300*---------------------------------------------------------------*
+009400 COPY ADDPARM.
+009500 COPY BINPARM.
+009600 COPY CIPHPARM.
+009700 COPY DATEPARM.
+
+009705*---------------------------------------------------------------*
+009706*  COMMUNICATION AREA FOR THE SHARED FIELD-EDIT SUBROUTINE       *
+009707*---------------------------------------------------------------*
+009708 COPY EDITPARM.
+
+009710*---------------------------------------------------------------*
+009720*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+009730*---------------------------------------------------------------*
+009740 COPY AUDITPARM.
+009750 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+009760 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+009800*---------------------------------------------------------------*
+009900*  REPORT LINES - ONE LAYOUT PER TRANSACTION TYPE                *
+010000*---------------------------------------------------------------*
+010100 01  WS-ADD-RESULT-LINE.
+010200     05  WR-TYPE            PIC X(01)   VALUE 'A'.
+010300     05  FILLER             PIC X(03)   VALUE SPACES.
+010400     05  WR-A               PIC Z(9)9.
+010500     05  FILLER             PIC X(03)   VALUE ' + '.
+010600     05  WR-B               PIC Z(9)9.
+010700     05  FILLER             PIC X(03)   VALUE ' = '.
+010800     05  WR-SUM             PIC Z(9)9.
+010900     05  FILLER             PIC X(27)   VALUE SPACES.
+
+011000 01  WS-BIN-RESULT-LINE.
+011100     05  WR-BIN-TYPE        PIC X(01)   VALUE 'B'.
+011200     05  FILLER             PIC X(03)   VALUE SPACES.
+011300     05  WR-BIN-RESULT      PIC X(40)   VALUE SPACES.
+011400     05  FILLER             PIC X(36)   VALUE SPACES.
+
+011500 01  WS-CIPH-RESULT-LINE.
+011600     05  WR-CIPH-TYPE       PIC X(01)   VALUE 'C'.
+011700     05  FILLER             PIC X(03)   VALUE SPACES.
+011800     05  WR-CIPH-RESULT     PIC X(10)   VALUE SPACES.
+011900     05  FILLER             PIC X(66)   VALUE SPACES.
+
+012000 01  WS-DATE-DIFF-LINE.
+012100     05  WR-DATE-TYPE       PIC X(01)   VALUE 'D'.
+012200     05  FILLER             PIC X(03)   VALUE SPACES.
+012300     05  WR-DIFF            PIC -(9)9.
+012400     05  FILLER             PIC X(66)   VALUE SPACES.
+
+012500 01  WS-DATE-ADD-LINE.
+012600     05  WR-DATE-ADD-TYPE   PIC X(01)   VALUE 'D'.
+012700     05  FILLER             PIC X(03)   VALUE SPACES.
+012800     05  WR-DD              PIC 99.
+012900     05  FILLER             PIC X(01)   VALUE '.'.
+013000     05  WR-MM              PIC 99.
+013100     05  FILLER             PIC X(01)   VALUE '.'.
+013200     05  WR-YYYY            PIC 9(04).
+013300     05  FILLER             PIC X(01)   VALUE SPACE.
+013400     05  WR-DOW             PIC X(09).
+013500     05  FILLER             PIC X(54)   VALUE SPACES.
+
+013600 01  WS-REJECT-LINE.
+013700     05  WJ-RECNO           PIC Z,ZZ9.
+013800     05  FILLER             PIC X(03)   VALUE SPACES.
+013900     05  WJ-MESSAGE         PIC X(40)   VALUE SPACES.
+014000     05  FILLER             PIC X(03)   VALUE SPACES.
+014100     05  WJ-INPUT           PIC X(29)   VALUE SPACES.
+
+014200 01  WS-TOTALS-LINE.
+014300     05  FILLER             PIC X(20)   VALUE
+014400         'RECORDS READ .....: '.
+014500     05  WT-RECS-IN         PIC ZZZ,ZZ9.
+014600     05  FILLER             PIC X(50)   VALUE SPACES.
+
+014700 PROCEDURE DIVISION.
+014800*===============================================================*
+014900*  0000-MAINLINE                                                *
+015000*===============================================================*
+015100 0000-MAINLINE.
+015200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+015300     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+015400     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+015500     STOP RUN.
+
+015600*===============================================================*
+015700*  1000-INITIALIZE - OPEN FILES, READ THE BIT-WIDTH AND SHIFT    *
+015750*                     CONTROL CARDS                               *
+015800*===============================================================*
+015900 1000-INITIALIZE.
+016000     OPEN INPUT  DISP-FILE
+016100          OUTPUT REPT-FILE
+016200          OUTPUT REJECT-FILE
+016210     MOVE 34 TO WS-BIT-WIDTH
+016220     OPEN INPUT CTL-FILE
+016230     READ CTL-FILE
+016240         AT END
+016250             CONTINUE
+016260         NOT AT END
+016270             IF BC-BIT-WIDTH NOT = ZEROES
+016280                 MOVE BC-BIT-WIDTH TO WS-BIT-WIDTH
+016290             END-IF
+016300     END-READ
+016310     CLOSE CTL-FILE
+016320     OPEN INPUT CIPHCTL-FILE
+016330     READ CIPHCTL-FILE
+016340         AT END
+016350             CONTINUE
+016360         NOT AT END
+016370             IF CC-SHIFT-KEY NOT = ZEROES
+016380                 MOVE CC-SHIFT-KEY TO WS-CTL-KEY
+016390                 SET CTL-KEY-PRESENT TO TRUE
+016395             END-IF
+016396     END-READ
+016398     CLOSE CIPHCTL-FILE.
+016400 1000-EXIT.
+016500     EXIT.
+
+016500*===============================================================*
+016600*  2000-PROCESS-RECORDS - READ/EDIT/ROUTE/WRITE MAIN LOOP        *
+016700*===============================================================*
+016800 2000-PROCESS-RECORDS.
+016900     PERFORM 2100-READ-DISP THRU 2100-EXIT
+017000     PERFORM UNTIL DISP-EOF
+017050         PERFORM 2150-EDIT-DISP THRU 2150-EXIT
+017060         IF EDIT-INVALID
+017070             PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+017080         ELSE
+017100             IF DISP-TYPE-ADD
+017200                 PERFORM 3100-ROUTE-ADD    THRU 3100-EXIT
+017300             ELSE
+017400                 IF DISP-TYPE-BIN
+017500                     PERFORM 3200-ROUTE-BIN    THRU 3200-EXIT
+017600                 ELSE
+017700                     IF DISP-TYPE-CIPHER
+017800                         PERFORM 3300-ROUTE-CIPHER THRU 3300-EXIT
+017900                     ELSE
+018100                         PERFORM 3400-ROUTE-DATE   THRU 3400-EXIT
+018500                     END-IF
+018600                 END-IF
+018700             END-IF
+018750         END-IF
+018800         PERFORM 2100-READ-DISP THRU 2100-EXIT
+018900     END-PERFORM.
+019000 2000-EXIT.
+019100     EXIT.
+
+019150*===============================================================*
+019160*  2150-EDIT-DISP - RUN THE SHARED FIELD EDIT AGAINST THE        *
+019170*                    RECORD'S TARGET PROGRAM, BEFORE ANY ROUTE    *
+019180*                    COMPUTES ON IT                               *
+019190*===============================================================*
+019195 2150-EDIT-DISP.
+019196     MOVE DISP-TYPE    TO EDIT-TYPE
+019197     MOVE DISP-PAYLOAD TO EDIT-PAYLOAD
+019198     CALL 'EDITRTN' USING EDIT-CTL EDIT-PAYLOAD.
+019199 2150-EXIT.
+019200     EXIT.
+
+019200*===============================================================*
+019300*  2100-READ-DISP                                               *
+019400*===============================================================*
+019500 2100-READ-DISP.
+019600     READ DISP-FILE
+019700         AT END
+019800             SET DISP-EOF TO TRUE
+019900             GO TO 2100-EXIT
+020000     END-READ
+020100     ADD 1 TO WS-RECS-IN.
+020200 2100-EXIT.
+020300     EXIT.
+
+020400*===============================================================*
+020500*  2500-WRITE-REJECT - UNRECOGNIZED TYPE OR FAILED FIELD EDIT    *
+020600*===============================================================*
+020700 2500-WRITE-REJECT.
+020800     MOVE SPACES              TO WS-REJECT-LINE
+020900     MOVE WS-RECS-IN          TO WJ-RECNO
+021000     IF DISP-TYPE-ADD OR DISP-TYPE-BIN
+021010             OR DISP-TYPE-CIPHER OR DISP-TYPE-DATE
+021020         MOVE 'REJECT - RECORD FAILS TARGET PROGRAM EDIT'
+021030                              TO WJ-MESSAGE
+021040     ELSE
+021050         MOVE 'REJECT - UNRECOGNIZED TRANSACTION TYPE'
+021060                              TO WJ-MESSAGE
+021070     END-IF
+021200     MOVE DISP-REC            TO WJ-INPUT
+021300     WRITE REJECT-REC FROM WS-REJECT-LINE
+021400     ADD 1 TO WS-RECS-REJ.
+021500 2500-EXIT.
+021600     EXIT.
+
+021700*===============================================================*
+021800*  3100-ROUTE-ADD - TRANSACTION TYPE A, SHARED WITH A.COB        *
+021900*===============================================================*
+022000 3100-ROUTE-ADD.
+022100     MOVE DA-A TO ADD-A
+022200     MOVE DA-B TO ADD-B
+022300     CALL 'ADDRTN' USING ADD-PARM
+022310     IF ADD-OVERFLOW
+022320         MOVE SPACES              TO WS-REJECT-LINE
+022330         MOVE WS-RECS-IN          TO WJ-RECNO
+022340         MOVE 'REJECT - SUM EXCEEDS FIELD CAPACITY'
+022350                                  TO WJ-MESSAGE
+022360         MOVE DISP-REC            TO WJ-INPUT
+022370         WRITE REJECT-REC FROM WS-REJECT-LINE
+022380         ADD 1 TO WS-RECS-REJ
+022390     ELSE
+022400         MOVE DA-A    TO WR-A
+022500         MOVE DA-B    TO WR-B
+022600         MOVE ADD-SUM TO WR-SUM
+022700         WRITE REPT-REC FROM WS-ADD-RESULT-LINE
+022800         ADD 1 TO WS-RECS-OUT
+022810     END-IF.
+022900 3100-EXIT.
+023000     EXIT.
+
+023100*===============================================================*
+023200*  3200-ROUTE-BIN - TRANSACTION TYPE B, SHARED WITH B.COB        *
+023300*===============================================================*
+023400 3200-ROUTE-BIN.
+023500     MOVE SPACES TO WR-BIN-RESULT
+023510     MOVE WS-BIT-WIDTH TO BIN-BIT-WIDTH
+023600     IF DB-MODE = 'B'
+023700         SET BIN-FN-BIN-TO-DEC TO TRUE
+023800         MOVE DB-DATA       TO BIN-BITS
+023900         CALL 'BINRTN' USING BIN-PARM
+024000         MOVE BIN-DECIMAL   TO WR-BIN-RESULT
+024100     ELSE
+024200         SET BIN-FN-DEC-TO-BIN TO TRUE
+024300         MOVE DB-DATA(1:10) TO BIN-DECIMAL
+024400         CALL 'BINRTN' USING BIN-PARM
+024500         MOVE BIN-BITS      TO WR-BIN-RESULT
+024600     END-IF
+024700     WRITE REPT-REC FROM WS-BIN-RESULT-LINE
+024800     ADD 1 TO WS-RECS-OUT.
+024900 3200-EXIT.
+025000     EXIT.
+
+025100*===============================================================*
+025200*  3300-ROUTE-CIPHER - TRANSACTION TYPE C, SHARED WITH C.COB     *
+025300*===============================================================*
+025400 3300-ROUTE-CIPHER.
+025500     IF DC-MODE = 'D'
+025600         SET CIPH-FN-DECRYPT TO TRUE
+025700     ELSE
+025800         SET CIPH-FN-ENCRYPT TO TRUE
+025900     END-IF
+025910     IF CTL-KEY-PRESENT
+025920         MOVE WS-CTL-KEY TO CIPH-KEY
+025930     ELSE
+025940         MOVE DC-KEY     TO CIPH-KEY
+025950     END-IF
+026100     MOVE DC-TEXT TO CIPH-TEXT
+026200     CALL 'CIPHRTN' USING CIPH-PARM
+026300     MOVE SPACES       TO WR-CIPH-RESULT
+026400     MOVE CIPH-RESULT  TO WR-CIPH-RESULT
+026500     WRITE REPT-REC FROM WS-CIPH-RESULT-LINE
+026600     ADD 1 TO WS-RECS-OUT.
+026700 3300-EXIT.
+026800     EXIT.
+
+026900*===============================================================*
+027000*  3400-ROUTE-DATE - TRANSACTION TYPE D, SHARED WITH D.COB       *
+027100*===============================================================*
+027200 3400-ROUTE-DATE.
+027300     IF DD-MODE-DIFF
+027400         MOVE DD-D1(1:2) TO DATE-IN-DD
+027500         MOVE DD-D1(4:2) TO DATE-IN-MM
+027600         MOVE DD-D1(7:4) TO DATE-IN-YYYY
+027700         MOVE 'D' TO DATE-FUNCTION
+027800         CALL 'DATERTN' USING DATE-PARM
+027900         MOVE DATE-OUT-DAYS TO T1
+028000         MOVE DD-D2(1:2) TO DATE-IN-DD
+028100         MOVE DD-D2(4:2) TO DATE-IN-MM
+028200         MOVE DD-D2(7:4) TO DATE-IN-YYYY
+028300         CALL 'DATERTN' USING DATE-PARM
+028400         COMPUTE DIF = DATE-OUT-DAYS - T1
+028500         MOVE DIF TO WR-DIFF
+028600         WRITE REPT-REC FROM WS-DATE-DIFF-LINE
+028700     ELSE
+028800         MOVE DD-D1(1:2) TO DATE-IN-DD
+028900         MOVE DD-D1(4:2) TO DATE-IN-MM
+029000         MOVE DD-D1(7:4) TO DATE-IN-YYYY
+029100         MOVE DD-OFFSET  TO DATE-OFFSET
+029200         MOVE 'A' TO DATE-FUNCTION
+029300         CALL 'DATERTN' USING DATE-PARM
+029400         MOVE DATE-OUT-DD   TO WR-DD
+029500         MOVE DATE-OUT-MM   TO WR-MM
+029600         MOVE DATE-OUT-YYYY TO WR-YYYY
+029700         MOVE DATE-OUT-DOW  TO WR-DOW
+029800         WRITE REPT-REC FROM WS-DATE-ADD-LINE
+029900     END-IF
+030000     ADD 1 TO WS-RECS-OUT.
+030100 3400-EXIT.
+030200     EXIT.
+
+030300*===============================================================*
+030400*  9000-TERMINATE - WRITE TOTALS, LOG THE RUN, CLOSE FILES      *
+030500*===============================================================*
+030600 9000-TERMINATE.
+030700     MOVE SPACES        TO WS-TOTALS-LINE
+030800     MOVE WS-RECS-IN    TO WT-RECS-IN
+030900     WRITE REPT-REC FROM WS-TOTALS-LINE
+030950     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+031000     CLOSE DISP-FILE
+031100           REPT-FILE
+031200           REJECT-FILE.
+031300 9000-EXIT.
+031400     EXIT.
+
+031410*===============================================================*
+031420*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+031430*===============================================================*
+031440 9500-WRITE-AUDIT.
+031450     ACCEPT WS-AUDIT-DATE FROM DATE
+031460     ACCEPT WS-AUDIT-TIME FROM TIME
+031470     MOVE 'DISPATCH'      TO AUDIT-PROGRAM-ID
+031480     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+031490     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+031500     MOVE WS-RECS-IN      TO AUDIT-RECS-IN
+031510     MOVE WS-RECS-OUT     TO AUDIT-RECS-OUT
+031515     MOVE WS-RECS-REJ     TO AUDIT-RECS-REJ
+031520     CALL 'AUDITLOG' USING AUDIT-PARM.
+031530 9500-EXIT.
+031540     EXIT.
