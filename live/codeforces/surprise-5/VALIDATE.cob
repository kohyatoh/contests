@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VALIDATE.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-13.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-13 BSU   ORIGINAL FRONT-END EDIT PROGRAM. CHECKS      *
+001100*                   EACH RECORD OF A TYPE-TAGGED TRANSACTION     *
+001200*                   DECK AGAINST THE PIC PICTURE ITS TARGET      *
+001300*                   PROGRAM (A/B/C/D) EXPECTS, BEFORE DISPATCH    *
+001400*                   OR THE STANDALONE PROGRAMS EVER SEE THE      *
+001500*                   RECORD. GOOD RECORDS ARE COPIED THROUGH      *
+001600*                   UNCHANGED (VALOUT IS IN DISPIN FORMAT AND    *
+001700*                   CAN FEED DISPATCH DIRECTLY); BAD RECORDS GO  *
+001800*                   TO A REJECT REPORT INSTEAD.                  *
+001850*  2025-08-17 BSU   TYPE-D EDIT NO LONGER REQUIRES VD-D2 TO BE    *
+001860*                   NUMERIC FOR MODE "A" (DATE-ADD) RECORDS - D.  *
+001870*                   COB'S ADD LOGIC NEVER READS D2 FOR THAT MODE, *
+001880*                   SO A LEGITIMATE ADD RECORD LEAVING IT BLANK   *
+001890*                   WAS BEING REJECTED. D2 IS NOW CHECKED ONLY    *
+001895*                   FOR MODE "T" (DATE-DIFFERENCE), MIRRORING     *
+001896*                   HOW VD-OFFSET IS ALREADY CHECKED ONLY UNDER   *
+001897*                   MODE "A".                                    *
+001901*  2025-08-20 BSU   PER-TYPE FIELD EDIT MOVED OUT TO THE SHARED   *
+001902*                   EDITRTN SUBROUTINE SO DISPATCH.COB CAN RUN    *
+001903*                   THE SAME CHECK AHEAD OF ITS OWN ROUTES        *
+001904*                   INSTEAD OF ONLY CATCHING A BAD RECORD WHEN IT *
+001905*                   HAPPENS TO BE RUN THROUGH VALIDATE FIRST.     *
+001906*  2025-08-22 BSU   VD-OFFSET IN THE (NOW UNUSED, DOCUMENTATION-   *
+001907*                   ONLY) VAL-DATE-REC VIEW IS DECLARED PIC        *
+001908*                   S9(10) TO MATCH DISPATCH.COB'S DD-OFFSET AND   *
+001909*                   D.COB'S DATE-REQ-OFFSET - SEE EDITRTN.COB FOR  *
+001910*                   THE ACTUAL EDIT, WHICH HAD THE SAME FIELD      *
+001911*                   DECLARED ALPHANUMERIC.                         *
+001912*===============================================================*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT VAL-FILE    ASSIGN TO "VALIN"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT GOOD-FILE   ASSIGN TO "VALOUT"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT REJECT-FILE ASSIGN TO "VALREJ"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400*---------------------------------------------------------------*
+003500*  VAL-REC - ONE PHYSICAL RECORD, FOUR TYPE-SPECIFIC VIEWS       *
+003600*             REDEFINED OVER THE SAME 50 BYTES - SAME LAYOUT     *
+003700*             DISPATCH.COB USES FOR DISPIN, SO A CLEAN VALOUT    *
+003800*             DECK CAN FEED DISPIN DIRECTLY.                     *
+003900*---------------------------------------------------------------*
+004000 FD  VAL-FILE
+004100     RECORDING MODE IS F.
+004200 01  VAL-REC.
+004300     05  VAL-TYPE           PIC X(01).
+004400         88  VAL-TYPE-ADD               VALUE 'A'.
+004500         88  VAL-TYPE-BIN               VALUE 'B'.
+004600         88  VAL-TYPE-CIPHER            VALUE 'C'.
+004700         88  VAL-TYPE-DATE              VALUE 'D'.
+004800     05  VAL-PAYLOAD        PIC X(49).
+
+004900 01  VAL-ADD-REC   REDEFINES VAL-REC.
+005000     05  FILLER             PIC X(01).
+005100     05  VA-A               PIC X(10).
+005200     05  VA-B               PIC X(10).
+005300     05  FILLER             PIC X(29).
+
+005400 01  VAL-BIN-REC   REDEFINES VAL-REC.
+005500     05  FILLER             PIC X(01).
+005600     05  VB-MODE            PIC X(01).
+005700     05  VB-DATA            PIC X(34).
+005800     05  FILLER             PIC X(14).
+
+005900 01  VAL-CIPH-REC  REDEFINES VAL-REC.
+006000     05  FILLER             PIC X(01).
+006100     05  VC-MODE            PIC X(01).
+006200     05  VC-KEY             PIC X(10).
+006300     05  VC-TEXT            PIC X(10).
+006400     05  FILLER             PIC X(28).
+
+006500 01  VAL-DATE-REC  REDEFINES VAL-REC.
+006600     05  FILLER             PIC X(01).
+006700     05  VD-MODE            PIC X(01).
+006800     05  VD-D1              PIC X(10).
+006900     05  VD-D2              PIC X(10).
+007000     05  VD-OFFSET          PIC S9(10).
+007100     05  FILLER             PIC X(18).
+
+007200 FD  GOOD-FILE
+007300     RECORDING MODE IS F.
+007400 01  GOOD-REC               PIC X(50).
+
+007500 FD  REJECT-FILE
+007600     RECORDING MODE IS F.
+007700 01  REJECT-REC             PIC X(80).
+
+007800 WORKING-STORAGE SECTION.
+007900 01  WS-SWITCHES.
+008000     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+008100         88  VAL-EOF                    VALUE 'Y'.
+008200         88  VAL-NOT-EOF                VALUE 'N'.
+008300     05  WS-EDIT-SW         PIC X(01)   VALUE 'N'.
+008400         88  REC-IS-VALID               VALUE 'Y'.
+008500         88  REC-IS-INVALID             VALUE 'N'.
+
+008600 01  WS-COUNTERS.
+008700     05  WS-RECS-IN         PIC 9(06)   COMP    VALUE ZERO.
+008800     05  WS-RECS-OUT        PIC 9(06)   COMP    VALUE ZERO.
+008900     05  WS-RECS-REJ        PIC 9(06)   COMP    VALUE ZERO.
+
+008910*---------------------------------------------------------------*
+008920*  COMMUNICATION AREA FOR THE SHARED FIELD-EDIT SUBROUTINE       *
+008930*---------------------------------------------------------------*
+008940 COPY EDITPARM.
+
+009000*---------------------------------------------------------------*
+009100*  REJECT REPORT LINE                                           *
+009200*---------------------------------------------------------------*
+009300 01  WS-REJECT-LINE.
+009400     05  WR-RECNO           PIC Z,ZZ9.
+009500     05  FILLER             PIC X(03)   VALUE SPACES.
+009600     05  WR-MESSAGE         PIC X(40)   VALUE SPACES.
+009700     05  FILLER             PIC X(03)   VALUE SPACES.
+009800     05  WR-INPUT           PIC X(29)   VALUE SPACES.
+
+009900*---------------------------------------------------------------*
+010000*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+010100*---------------------------------------------------------------*
+010200 COPY AUDITPARM.
+010300 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+010400 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+010500 PROCEDURE DIVISION.
+010600*===============================================================*
+010700*  0000-MAINLINE                                                *
+010800*===============================================================*
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+011100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+011200     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+011300     STOP RUN.
+
+011400*===============================================================*
+011500*  1000-INITIALIZE - OPEN FILES                                 *
+011600*===============================================================*
+011700 1000-INITIALIZE.
+011800     OPEN INPUT  VAL-FILE
+011900          OUTPUT GOOD-FILE
+012000          OUTPUT REJECT-FILE.
+012100 1000-EXIT.
+012200     EXIT.
+
+012300*===============================================================*
+012400*  2000-PROCESS-RECORDS                                         *
+012500*===============================================================*
+012600 2000-PROCESS-RECORDS.
+012700     PERFORM 2100-READ-VAL THRU 2100-EXIT
+012800     PERFORM UNTIL VAL-EOF
+012900         PERFORM 2200-EDIT-RECORD THRU 2200-EXIT
+013000         IF REC-IS-VALID
+013100             PERFORM 2400-WRITE-GOOD   THRU 2400-EXIT
+013200         ELSE
+013300             PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+013400         END-IF
+013500         PERFORM 2100-READ-VAL THRU 2100-EXIT
+013600     END-PERFORM.
+013700 2000-EXIT.
+013800     EXIT.
+
+013900*===============================================================*
+014000*  2100-READ-VAL                                                *
+014100*===============================================================*
+014200 2100-READ-VAL.
+014300     READ VAL-FILE
+014400         AT END
+014500             SET VAL-EOF TO TRUE
+014600             GO TO 2100-EXIT
+014700     END-READ
+014800     ADD 1 TO WS-RECS-IN.
+014900 2100-EXIT.
+015000     EXIT.
+
+015100*===============================================================*
+015200*  2200-EDIT-RECORD - CHECK THE RECORD AGAINST ITS TARGET        *
+015300*                     PROGRAM'S EXPECTED PIC PICTURE, VIA THE    *
+015350*                     SHARED EDITRTN SUBROUTINE                  *
+015400*===============================================================*
+015500 2200-EDIT-RECORD.
+015600     SET REC-IS-INVALID TO TRUE
+015610     MOVE VAL-TYPE    TO EDIT-TYPE
+015620     MOVE VAL-PAYLOAD TO EDIT-PAYLOAD
+015630     CALL 'EDITRTN' USING EDIT-CTL EDIT-PAYLOAD
+015640     IF EDIT-VALID
+015650         SET REC-IS-VALID TO TRUE
+015660     END-IF.
+018600 2200-EXIT.
+018700     EXIT.
+
+018800*===============================================================*
+018900*  2400-WRITE-GOOD - COPY THE RECORD THROUGH UNCHANGED           *
+019000*===============================================================*
+019100 2400-WRITE-GOOD.
+019200     WRITE GOOD-REC FROM VAL-REC
+019300     ADD 1 TO WS-RECS-OUT.
+019400 2400-EXIT.
+019500     EXIT.
+
+019600*===============================================================*
+019700*  2500-WRITE-REJECT                                            *
+019800*===============================================================*
+019900 2500-WRITE-REJECT.
+020000     MOVE SPACES                TO WS-REJECT-LINE
+020100     MOVE WS-RECS-IN             TO WR-RECNO
+020200     MOVE 'REJECT - RECORD FAILS TARGET PROGRAM EDIT'
+020300                                 TO WR-MESSAGE
+020400     MOVE VAL-REC                TO WR-INPUT
+020500     WRITE REJECT-REC FROM WS-REJECT-LINE
+020600     ADD 1 TO WS-RECS-REJ.
+020700 2500-EXIT.
+020800     EXIT.
+
+020900*===============================================================*
+021000*  9000-TERMINATE - LOG THE RUN AND CLOSE FILES                 *
+021100*===============================================================*
+021200 9000-TERMINATE.
+021300     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+021400     CLOSE VAL-FILE
+021500           GOOD-FILE
+021600           REJECT-FILE.
+021700 9000-EXIT.
+021800     EXIT.
+
+021900*===============================================================*
+022000*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+022100*===============================================================*
+022200 9500-WRITE-AUDIT.
+022300     ACCEPT WS-AUDIT-DATE FROM DATE
+022400     ACCEPT WS-AUDIT-TIME FROM TIME
+022500     MOVE 'VALIDATE'      TO AUDIT-PROGRAM-ID
+022600     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+022700     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+022800     MOVE WS-RECS-IN      TO AUDIT-RECS-IN
+022900     MOVE WS-RECS-OUT     TO AUDIT-RECS-OUT
+022950     MOVE WS-RECS-REJ     TO AUDIT-RECS-REJ
+023000     CALL 'AUDITLOG' USING AUDIT-PARM.
+023100 9500-EXIT.
+023200     EXIT.
