@@ -1,42 +1,332 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A        PIC 9(10)   VALUE ZEROES.
-       01 B        PIC 9(10)   VALUE ZEROES.
-       01 A1       PIC 9(1)   VALUE ZEROES.
-       01 A2       PIC 9(2)   VALUE ZEROES.
-       01 A3       PIC 9(3)   VALUE ZEROES.
-       01 A4       PIC 9(4)   VALUE ZEROES.
-       01 A5       PIC 9(5)   VALUE ZEROES.
-       01 A6       PIC 9(6)   VALUE ZEROES.
-       01 STR      PIC X(10).
-
-       PROCEDURE DIVISION.
-         ACCEPT STR
-         MOVE STR TO A
-         ACCEPT STR
-         MOVE STR TO B
-         ADD A TO B
-         IF B < 10 THEN
-            MOVE B TO A1
-            DISPLAY A1
-         ELSE IF B < 100 THEN
-            MOVE B TO A2
-            DISPLAY A2
-         ELSE IF B < 1000 THEN
-            MOVE B TO A3
-            DISPLAY A3
-         ELSE IF B < 10000 THEN
-            MOVE B TO A4
-            DISPLAY A4
-         ELSE IF B < 100000 THEN
-            MOVE B TO A5
-            DISPLAY A5
-         ELSE 
-            MOVE B TO A6
-            DISPLAY A6
-         END-IF
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SOLUTION.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2024-02-10.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2024-02-10 BSU   ORIGINAL TWO-CARD ADDER.                    *
+001100*  2025-06-03 BSU   WIDENED SUM DISPLAY TO 9(10) FOR LARGE       *
+001200*                   TRANSACTION TOTALS.                         *
+001300*  2025-06-04 BSU   ADDED NUMERIC EDIT WITH REJECT MESSAGE.      *
+001400*  2025-06-10 BSU   CONVERTED TO BATCH FILE PROCESSING - READS   *
+001500*                   A TRANSACTION FILE OF NUMBER PAIRS AND       *
+001600*                   PRODUCES A PRINTED SUM REPORT PLUS A         *
+001700*                   REJECTS REPORT FOR BAD RECORDS.              *
+001710*  2025-08-10 BSU   SUM IS NOW COMPUTED BY THE SHARED ADDRTN      *
+001720*                   SUBROUTINE SO THE DISPATCH PROGRAM CAN USE    *
+001730*                   THE SAME LOGIC.                               *
+001740*  2025-08-14 BSU   ADDED A CSV EXTRACT FILE ALONGSIDE THE        *
+001750*                   PRINTED REPORT SO THE SUM RESULTS CAN FEED    *
+001760*                   DOWNSTREAM SPREADSHEETS DIRECTLY.             *
+001770*  2025-08-20 BSU   TWO MAXIMUM OPERANDS CAN OVERFLOW ADDRTN'S     *
+001780*                   SUM FIELD - A RECORD ADDRTN REPORTS AS        *
+001790*                   OVERFLOWED IS NOW REJECTED INSTEAD OF         *
+001795*                   PRINTED WITH A TRUNCATED TOTAL.               *
+001800*===============================================================*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TRANS-FILE  ASSIGN TO "TRANIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT REPT-FILE   ASSIGN TO "REPTOUT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT REJECT-FILE ASSIGN TO "REJOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003050     SELECT CSV-FILE    ASSIGN TO "SUMCSV"
+003060         ORGANIZATION IS LINE SEQUENTIAL.
 
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  TRANS-FILE
+003400     RECORDING MODE IS F.
+003500 01  TRANS-REC.
+003600     05  TRANS-A            PIC X(10).
+003700     05  TRANS-B            PIC X(10).
+
+003800 FD  REPT-FILE
+003900     RECORDING MODE IS F.
+004000 01  REPT-REC               PIC X(80).
+
+004100 FD  REJECT-FILE
+004200     RECORDING MODE IS F.
+004300 01  REJECT-REC             PIC X(80).
+
+004350 FD  CSV-FILE
+004360     RECORDING MODE IS F.
+004370 01  CSV-REC                PIC X(80).
+
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+004700         88  TRANS-EOF                  VALUE 'Y'.
+004800         88  TRANS-NOT-EOF              VALUE 'N'.
+004900     05  WS-VALID-SW        PIC X(01)   VALUE 'Y'.
+005000         88  TRANS-VALID                VALUE 'Y'.
+005100         88  TRANS-INVALID              VALUE 'N'.
+005110     05  WS-REJECT-MSG      PIC X(40)   VALUE SPACES.
+
+005200 01  WS-COUNTERS.
+005300     05  WS-RECS-IN         PIC 9(06)   COMP    VALUE ZERO.
+005400     05  WS-RECS-OUT        PIC 9(06)   COMP    VALUE ZERO.
+005500     05  WS-RECS-REJ        PIC 9(06)   COMP    VALUE ZERO.
+
+005600 01  WS-WORK-FIELDS.
+005700     05  A                  PIC 9(10)   VALUE ZEROES.
+005800     05  B                  PIC 9(10)   VALUE ZEROES.
+005900     05  A1                 PIC 9(1)    VALUE ZEROES.
+006000     05  A2                 PIC 9(2)    VALUE ZEROES.
+006100     05  A3                 PIC 9(3)    VALUE ZEROES.
+006200     05  A4                 PIC 9(4)    VALUE ZEROES.
+006300     05  A5                 PIC 9(5)    VALUE ZEROES.
+006400     05  A6                 PIC 9(6)    VALUE ZEROES.
+006500     05  A7                 PIC 9(10)   VALUE ZEROES.
+
+006550*---------------------------------------------------------------*
+006560*  COMMUNICATION AREA FOR THE SHARED ADDER SUBROUTINE            *
+006570*---------------------------------------------------------------*
+006580 COPY ADDPARM.
+
+006581*---------------------------------------------------------------*
+006582*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+006583*---------------------------------------------------------------*
+006584 COPY AUDITPARM.
+006585 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+006586 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+006600*---------------------------------------------------------------*
+006700*  DETAIL REPORT LINE                                           *
+006800*---------------------------------------------------------------*
+006900 01  WS-DETAIL-LINE.
+007000     05  WD-RECNO           PIC Z,ZZ9.
+007100     05  FILLER             PIC X(03)   VALUE SPACES.
+007200     05  WD-A               PIC Z(9)9.
+007300     05  FILLER             PIC X(03)   VALUE ' + '.
+007400     05  WD-B               PIC Z(9)9.
+007500     05  FILLER             PIC X(03)   VALUE ' = '.
+007600     05  WD-SUM             PIC Z(9)9.
+007700     05  FILLER             PIC X(30)   VALUE SPACES.
+
+007800*---------------------------------------------------------------*
+007900*  REJECT REPORT LINE                                           *
+008000*---------------------------------------------------------------*
+008100 01  WS-REJECT-LINE.
+008200     05  WR-RECNO           PIC Z,ZZ9.
+008300     05  FILLER             PIC X(03)   VALUE SPACES.
+008400     05  WR-MESSAGE         PIC X(40)   VALUE SPACES.
+008500     05  FILLER             PIC X(03)   VALUE SPACES.
+008600     05  WR-INPUT           PIC X(20)   VALUE SPACES.
+
+008610*---------------------------------------------------------------*
+008620*  CSV EXTRACT LINE - RECORD NUMBER, BOTH OPERANDS, THE SUM      *
+008630*---------------------------------------------------------------*
+008640 01  WS-CSV-LINE.
+008650     05  WC-RECNO           PIC Z(5)9.
+008660     05  FILLER             PIC X(01)   VALUE ','.
+008670     05  WC-A               PIC Z(9)9.
+008680     05  FILLER             PIC X(01)   VALUE ','.
+008690     05  WC-B               PIC Z(9)9.
+008700     05  FILLER             PIC X(01)   VALUE ','.
+008701     05  WC-SUM             PIC Z(9)9.
+008702     05  FILLER             PIC X(33)   VALUE SPACES.
+
+008710*---------------------------------------------------------------*
+008800*  CONTROL TOTAL LINE                                           *
+008900*---------------------------------------------------------------*
+009000 01  WS-TOTALS-LINE.
+009100     05  FILLER             PIC X(20)   VALUE
+009200         'RECORDS READ .....: '.
+009300     05  WT-RECS-IN         PIC ZZZ,ZZ9.
+009400     05  FILLER             PIC X(50)   VALUE SPACES.
+
+009500 PROCEDURE DIVISION.
+009600*===============================================================*
+009700*  0000-MAINLINE                                                *
+009800*===============================================================*
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+010100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+010200     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+010300     STOP RUN.
+
+010400*===============================================================*
+010500*  1000-INITIALIZE - OPEN FILES                                 *
+010600*===============================================================*
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  TRANS-FILE
+010900          OUTPUT REPT-FILE
+010950          OUTPUT CSV-FILE
+011000          OUTPUT REJECT-FILE.
+011100 1000-EXIT.
+011200     EXIT.
+
+011300*===============================================================*
+011400*  2000-PROCESS-RECORDS - MAIN READ/EDIT/SUM LOOP               *
+011500*===============================================================*
+011600 2000-PROCESS-RECORDS.
+011700     PERFORM 2100-READ-TRANS THRU 2100-EXIT
+011800     PERFORM UNTIL TRANS-EOF
+011900         PERFORM 2200-EDIT-TRANS  THRU 2200-EXIT
+012000         IF TRANS-VALID
+012100             PERFORM 2300-COMPUTE-SUM  THRU 2300-EXIT
+012110         END-IF
+012120         IF TRANS-VALID
+012200             PERFORM 2400-WRITE-DETAIL THRU 2400-EXIT
+012300         ELSE
+012400             PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+012500         END-IF
+012600         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+012700     END-PERFORM.
+012800 2000-EXIT.
+012900     EXIT.
+
+013000*===============================================================*
+013100*  2100-READ-TRANS                                              *
+013200*===============================================================*
+013300 2100-READ-TRANS.
+013400     READ TRANS-FILE
+013500         AT END
+013600             SET TRANS-EOF TO TRUE
+013700             GO TO 2100-EXIT
+013800     END-READ
+013900     ADD 1 TO WS-RECS-IN.
+014000 2100-EXIT.
+014100     EXIT.
+
+014200*===============================================================*
+014300*  2200-EDIT-TRANS - REJECT NON-NUMERIC INPUT                   *
+014400*===============================================================*
+014500 2200-EDIT-TRANS.
+014600     SET TRANS-VALID TO TRUE
+014700     IF TRANS-A IS NOT NUMERIC OR TRANS-B IS NOT NUMERIC
+014800         SET TRANS-INVALID TO TRUE
+014810         MOVE 'REJECT - NON-NUMERIC INPUT RECORD'
+014820                                  TO WS-REJECT-MSG
+014900     END-IF.
+015000 2200-EXIT.
+015100     EXIT.
+
+015200*===============================================================*
+015300*  2300-COMPUTE-SUM - CALL THE SHARED ADDER SUBROUTINE           *
+015400*===============================================================*
+015500 2300-COMPUTE-SUM.
+015510     MOVE TRANS-A TO A
+015520     MOVE TRANS-A TO ADD-A
+015530     MOVE TRANS-B TO ADD-B
+015540     CALL 'ADDRTN' USING ADD-PARM
+015545     IF ADD-OVERFLOW THEN
+015546         SET TRANS-INVALID TO TRUE
+015547         MOVE 'REJECT - SUM EXCEEDS FIELD CAPACITY'
+015548                                  TO WS-REJECT-MSG
+015549     ELSE
+015550         MOVE ADD-SUM TO B
+015551     END-IF.
+015900 2300-EXIT.
+016000     EXIT.
+
+016100*===============================================================*
+016200*  2400-WRITE-DETAIL - FORMAT AND PRINT THE SUM LINE             *
+016300*===============================================================*
+016400 2400-WRITE-DETAIL.
+016500     MOVE SPACES         TO WS-DETAIL-LINE
+016600     MOVE WS-RECS-IN     TO WD-RECNO
+016700     MOVE A              TO WD-A
+016800     MOVE TRANS-B        TO WD-B
+016900     IF B < 10 THEN
+017000         MOVE B TO A1
+017100         MOVE A1 TO WD-SUM
+017200     ELSE
+017210         IF B < 100 THEN
+017300             MOVE B TO A2
+017400             MOVE A2 TO WD-SUM
+017500         ELSE
+017510             IF B < 1000 THEN
+017600                 MOVE B TO A3
+017700                 MOVE A3 TO WD-SUM
+017800             ELSE
+017810                 IF B < 10000 THEN
+017900                     MOVE B TO A4
+018000                     MOVE A4 TO WD-SUM
+018100                 ELSE
+018110                     IF B < 100000 THEN
+018200                         MOVE B TO A5
+018300                         MOVE A5 TO WD-SUM
+018400                     ELSE
+018410                         IF B < 1000000 THEN
+018500                             MOVE B TO A6
+018600                             MOVE A6 TO WD-SUM
+018700                         ELSE
+018800                             MOVE B TO A7
+018900                             MOVE A7 TO WD-SUM
+018910                         END-IF
+018920                     END-IF
+018930                 END-IF
+018940             END-IF
+018950         END-IF
+019000     END-IF
+019100     WRITE REPT-REC FROM WS-DETAIL-LINE
+019150     PERFORM 2450-WRITE-CSV THRU 2450-EXIT
+019200     ADD 1 TO WS-RECS-OUT.
+019300 2400-EXIT.
+019400     EXIT.
+
+019410*===============================================================*
+019420*  2450-WRITE-CSV - WRITE THE SAME RESULT AS A CSV EXTRACT LINE  *
+019430*===============================================================*
+019440 2450-WRITE-CSV.
+019460     MOVE WS-RECS-IN     TO WC-RECNO
+019470     MOVE A              TO WC-A
+019480     MOVE TRANS-B        TO WC-B
+019490     MOVE B              TO WC-SUM
+019500     WRITE CSV-REC FROM WS-CSV-LINE.
+019510 2450-EXIT.
+019520     EXIT.
+
+019500*===============================================================*
+019600*  2500-WRITE-REJECT                                            *
+019700*===============================================================*
+019800 2500-WRITE-REJECT.
+019900     MOVE SPACES              TO WS-REJECT-LINE
+020000     MOVE WS-RECS-IN          TO WR-RECNO
+020100     MOVE WS-REJECT-MSG       TO WR-MESSAGE
+020300     MOVE TRANS-REC           TO WR-INPUT
+020400     WRITE REJECT-REC FROM WS-REJECT-LINE
+020500     ADD 1 TO WS-RECS-REJ.
+020600 2500-EXIT.
+020700     EXIT.
+
+020800*===============================================================*
+020900*  9000-TERMINATE - WRITE TOTALS, LOG THE RUN, CLOSE FILES      *
+021000*===============================================================*
+021100 9000-TERMINATE.
+021200     MOVE SPACES        TO WS-TOTALS-LINE
+021300     MOVE WS-RECS-IN    TO WT-RECS-IN
+021400     WRITE REPT-REC FROM WS-TOTALS-LINE
+021410     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+021500     CLOSE TRANS-FILE
+021600           REPT-FILE
+021650           CSV-FILE
+021700           REJECT-FILE.
+021800 9000-EXIT.
+021900     EXIT.
+
+021910*===============================================================*
+021920*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+021930*===============================================================*
+021940 9500-WRITE-AUDIT.
+021950     ACCEPT WS-AUDIT-DATE FROM DATE
+021960     ACCEPT WS-AUDIT-TIME FROM TIME
+021970     MOVE 'A'             TO AUDIT-PROGRAM-ID
+021980     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+021990     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+022000     MOVE WS-RECS-IN      TO AUDIT-RECS-IN
+022010     MOVE WS-RECS-OUT     TO AUDIT-RECS-OUT
+022015     MOVE WS-RECS-REJ     TO AUDIT-RECS-REJ
+022020     CALL 'AUDITLOG' USING AUDIT-PARM.
+022030 9500-EXIT.
+022040     EXIT.
