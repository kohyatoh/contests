@@ -0,0 +1,36 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ADDRTN.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-09.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-09 BSU   EXTRACTED FROM A.COB SO THE TWO-NUMBER ADD   *
+001100*                   LOGIC CAN BE SHARED WITH THE DISPATCH        *
+001200*                   PROGRAM. CALLED WITH AN ADD-PARM             *
+001300*                   COMMUNICATION AREA (SEE COPY/ADDPARM.CPY).   *
+001350*  2025-08-20 BSU   TWO MAXIMUM PIC 9(10) OPERANDS CAN SUM PAST  *
+001360*                   S9(10) - ADD ON SIZE ERROR AND RETURN IT AS  *
+001370*                   ADD-OVERFLOW SO THE CALLER CAN REJECT THE    *
+001380*                   RECORD INSTEAD OF TRUSTING A BAD TOTAL.      *
+001400*===============================================================*
+001500 ENVIRONMENT DIVISION.
+
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+
+001800 LINKAGE SECTION.
+001900 COPY ADDPARM.
+
+002000 PROCEDURE DIVISION USING ADD-PARM.
+002100*===============================================================*
+002200*  0000-MAINLINE                                                *
+002300*===============================================================*
+002400 0000-MAINLINE.
+002410     SET ADD-NO-OVERFLOW TO TRUE
+002500     COMPUTE ADD-SUM = ADD-A + ADD-B
+002510         ON SIZE ERROR
+002520             SET ADD-OVERFLOW TO TRUE
+002600     GOBACK.
