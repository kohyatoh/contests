@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EDITRTN.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-20.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-20 BSU   EXTRACTED FROM VALIDATE.COB'S 2200-EDIT-     *
+001100*                   RECORD SO THE SAME PER-TYPE FIELD EDIT CAN   *
+001200*                   BE CALLED BY DISPATCH.COB AHEAD OF EACH      *
+001300*                   ROUTE, NOT JUST BY THE STANDALONE FRONT-END  *
+001400*                   VALIDATE STEP. CALLED WITH AN EDIT-PARM      *
+001500*                   COMMUNICATION AREA (SEE COPY/EDITPARM.CPY).  *
+001510*  2025-08-21 BSU   TYPE-B/C MODE BYTE IS NO LONGER CHECKED      *
+001520*                   AGAINST AN EXACT LIST - B.COB/C.COB/DISPATCH *
+001530*                   ALREADY TREAT ANY MODE OTHER THAN "B"/"D" AS *
+001540*                   THE OPPOSITE FUNCTION RATHER THAN REJECTING  *
+001550*                   IT, SO THIS EDIT WAS REJECTING RECORDS THE   *
+001560*                   REAL PROGRAMS PROCESS CORRECTLY. TYPE-D'S    *
+001570*                   MODE TEST IS NOW "T" VS. NOT-"T" FOR THE     *
+001580*                   SAME REASON, MATCHING D.COB'S OWN            *
+001590*                   DATE-REQ-DIFF CONDITION.                     *
+001592*  2025-08-22 BSU   LD-OFFSET IS NOW DECLARED PIC S9(10), NOT     *
+001593*                   PIC X(10), TO MATCH DISPATCH.COB'S DD-OFFSET  *
+001594*                   AND D.COB'S OWN DATE-REQ-OFFSET. A NEGATIVE   *
+001595*                   OFFSET'S SIGN IS CARRIED AS AN OVERPUNCH ON   *
+001596*                   THE LAST DIGIT BYTE - VIEWED AS PLAIN         *
+001597*                   ALPHANUMERIC, IS NUMERIC SAW THE OVERPUNCHED  *
+001598*                   BYTE AS NOT A DIGIT AND REJECTED EVERY        *
+001599*                   LEGITIMATE BACKDATING REQUEST.                *
+001601*  2025-08-23 BSU   TYPE-B EDIT NOW LOOKS AT LB-MODE INSTEAD OF    *
+001602*                   TREATING BOTH DIRECTIONS ALIKE. BIN-TO-DEC    *
+001603*                   DATA (MODE "B") IS A 34-BYTE 0/1 STRING, NOT   *
+001604*                   A DECIMAL NUMBER - IS NUMERIC LET ANY DIGIT    *
+001605*                   8/9 THROUGH, AND BINRTN SILENTLY TREATS A      *
+001606*                   BYTE THAT IS NEITHER "0" NOR "1" AS A ZERO     *
+001607*                   BIT, SO A BAD RECORD WAS EDITING CLEAN AND     *
+001608*                   JUST COMING OUT AS DECIMAL ZERO. DEC-TO-BIN    *
+001609*                   DATA ONLY USES THE FIRST 10 BYTES (SEE         *
+001610*                   B.COB'S 2300-DEC-TO-BIN) SO ITS NUMERIC CHECK  *
+001611*                   IS NOW NARROWED TO THAT SUB-FIELD INSTEAD OF   *
+001612*                   THE WHOLE 34-BYTE AREA.                       *
+001613*===============================================================*
+001700 ENVIRONMENT DIVISION.
+
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+001910 01  WS-BIT-SW              PIC X(01)   VALUE "Y".
+001920     88  WS-BITS-OK                     VALUE "Y".
+001930     88  WS-BITS-BAD                    VALUE "N".
+001940 01  N                      PIC 9(02)   VALUE ZEROES.
+
+002000 LINKAGE SECTION.
+002100 COPY EDITPARM.
+
+002200 01  LK-ADD-REC    REDEFINES EDIT-PAYLOAD.
+002300     05  LA-A               PIC X(10).
+002400     05  LA-B               PIC X(10).
+002500     05  FILLER             PIC X(29).
+
+002600 01  LK-BIN-REC    REDEFINES EDIT-PAYLOAD.
+002700     05  LB-MODE            PIC X(01).
+002800     05  LB-DATA            PIC X(34).
+002900     05  FILLER             PIC X(14).
+
+003000 01  LK-CIPH-REC   REDEFINES EDIT-PAYLOAD.
+003100     05  LC-MODE            PIC X(01).
+003200     05  LC-KEY             PIC X(10).
+003300     05  LC-TEXT            PIC X(10).
+003400     05  FILLER             PIC X(28).
+
+003500 01  LK-DATE-REC   REDEFINES EDIT-PAYLOAD.
+003600     05  LD-MODE            PIC X(01).
+003700     05  LD-D1              PIC X(10).
+003800     05  LD-D2              PIC X(10).
+003900     05  LD-OFFSET          PIC S9(10).
+004000     05  FILLER             PIC X(18).
+
+004100 PROCEDURE DIVISION USING EDIT-CTL EDIT-PAYLOAD.
+004200*===============================================================*
+004300*  0000-MAINLINE                                                *
+004400*===============================================================*
+004500 0000-MAINLINE.
+004600     SET EDIT-INVALID TO TRUE
+004700     IF EDIT-TYPE = "A"
+004800         IF LA-A IS NUMERIC AND LA-B IS NUMERIC
+004900             SET EDIT-VALID TO TRUE
+005000         END-IF
+005100     ELSE
+005200         IF EDIT-TYPE = "B"
+005300             IF LB-MODE = "B"
+005400                 PERFORM 1000-CHECK-BITS THRU 1000-EXIT
+005500                 IF WS-BITS-OK
+005600                     SET EDIT-VALID TO TRUE
+005700                 END-IF
+005800             ELSE
+005900                 IF LB-DATA(1:10) IS NUMERIC
+006000                     SET EDIT-VALID TO TRUE
+006100                 END-IF
+006200             END-IF
+006300         ELSE
+006400             IF EDIT-TYPE = "C"
+006500                 IF LC-KEY IS NUMERIC
+006600                     SET EDIT-VALID TO TRUE
+006700                 END-IF
+006800             ELSE
+006900                 IF EDIT-TYPE = "D"
+007000                     IF LD-D1(1:2) IS NUMERIC
+007100                             AND LD-D1(4:2) IS NUMERIC
+007200                             AND LD-D1(7:4) IS NUMERIC
+007300                         IF LD-MODE = "T"
+007400                             IF LD-D2(1:2) IS NUMERIC
+007500                                     AND LD-D2(4:2) IS NUMERIC
+007600                                     AND LD-D2(7:4) IS NUMERIC
+007700                                 SET EDIT-VALID TO TRUE
+007800                             END-IF
+007900                         ELSE
+008000                             IF LD-OFFSET IS NUMERIC
+008100                                 SET EDIT-VALID TO TRUE
+008200                             END-IF
+008300                         END-IF
+008400                     END-IF
+008500                 END-IF
+008600             END-IF
+008700         END-IF
+008800     END-IF
+008900     GOBACK.
+
+009000*===============================================================*
+009100*  1000-CHECK-BITS - CONFIRM EVERY BYTE OF LB-DATA IS "0" OR "1". *
+009200*                   THE FULL 34-BYTE FIELD IS CHECKED RATHER     *
+009300*                   THAN JUST THE ACTIVE BIN-BIT-WIDTH SINCE      *
+009400*                   THAT WIDTH IS A BINCTL CONTROL-CARD VALUE     *
+009500*                   PRIVATE TO B.COB/DISPATCH.COB AND IS NOT      *
+009600*                   PASSED DOWN THROUGH EDIT-CTL.                 *
+009700*===============================================================*
+009800 1000-CHECK-BITS.
+009900     SET WS-BITS-OK TO TRUE
+010000     MOVE 1 TO N
+010100     PERFORM UNTIL N > 34
+010200         IF LB-DATA(N:1) NOT = "0" AND LB-DATA(N:1) NOT = "1"
+010300             SET WS-BITS-BAD TO TRUE
+010400         END-IF
+010500         ADD 1 TO N
+010600     END-PERFORM.
+010700 1000-EXIT.
+010800     EXIT.
