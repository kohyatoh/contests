@@ -1,89 +1,202 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Y        PIC 9(10)   VALUE ZEROES.
-       01 M        PIC 9(10)   VALUE ZEROES.
-       01 D        PIC 9(10)   VALUE ZEROES.
-       01 T        PIC S9(10)   VALUE ZEROES.
-       01 R        PIC 9(10)   VALUE ZEROES.
-       01 I        PIC 9(10)   VALUE ZEROES.
-       01 F        PIC 9(10)   VALUE ZEROES.
-       01 S        PIC 9(10)   VALUE ZEROES.
-       01 P        PIC 9(10)   VALUE ZEROES.
-       01 Yx       PIC 9(4)   VALUE ZEROES.
-       01 Mx       PIC 9(2)   VALUE ZEROES.
-       01 Dx       PIC 9(2)   VALUE ZEROES.
-       01 MT.
-        03 MO       PIC S9(10)   OCCURS 12 VALUE ZEROES.
-       01 STR      PIC X(10).
-       01 BUF      PIC X(10).
-       01 DAT      PIC X(30).
-
-       PROCEDURE DIVISION.
-         ACCEPT BUF
-         MOVE 31 TO MO(1)
-         MOVE 28 TO MO(2)
-         MOVE 31 TO MO(3)
-         MOVE 30 TO MO(4)
-         MOVE 31 TO MO(5)
-         MOVE 30 TO MO(6)
-         MOVE 31 TO MO(7)
-         MOVE 31 TO MO(8)
-         MOVE 30 TO MO(9)
-         MOVE 31 TO MO(10)
-         MOVE 30 TO MO(11)
-         MOVE 31 TO MO(12)
-         MOVE BUF(1:2) TO D
-         MOVE BUF(4:2) TO M
-         MOVE BUF(7:4) TO Y
-         ACCEPT BUF
-         MOVE BUF TO T
-         COMPUTE T = T + (Y - 1) * 365
-         COMPUTE T = T + (Y - 1) / 4
-         COMPUTE T = T + D - 1
-         COMPUTE M = M - 1
-         COMPUTE I = 0
-         DIVIDE Y BY 4 GIVING Y REMAINDER R
-         PERFORM UNTIL I >= M
-            COMPUTE I = I + 1
-            COMPUTE T = T + MO(I)
-            IF I = 2 AND R = 0 THEN
-                COMPUTE T = T + 1
-            END-IF
-         END-PERFORM
-         COMPUTE F = 0
-         COMPUTE Y = 1950
-         PERFORM UNTIL F = 1
-            COMPUTE Y = Y + 1
-            COMPUTE R = Y * 365 + Y / 4
-            IF R > T THEN
-                COMPUTE R = (Y - 1) * 365 + (Y - 1) / 4
-                COMPUTE T = T - R
-                COMPUTE F = 1
-            END-IF
-         END-PERFORM
-         COMPUTE F = 0
-         COMPUTE M = 0
-         COMPUTE R = 0
-         COMPUTE P = 0
-         DIVIDE Y BY 4 GIVING S REMAINDER R
-         COMPUTE S = 0
-         PERFORM UNTIL F = 1
-            COMPUTE M = M + 1
-            COMPUTE P = S
-            COMPUTE S = S + MO(M)
-            IF M = 2 AND R = 0 THEN
-                COMPUTE S = S + 1
-            END-IF
-            IF S > T THEN
-                COMPUTE T = T - P + 1
-                COMPUTE F = 1
-            END-IF
-         END-PERFORM
-         MOVE Y TO Yx
-         MOVE M TO Mx
-         MOVE T TO Dx
-         DISPLAY Dx "." Mx "." Yx
-         STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SOLUTION.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2024-05-02.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2024-05-02 BSU   ORIGINAL DATE-PLUS-OFFSET CALCULATOR.        *
+001100*  2025-07-01 BSU   ALLOWED YEARS BEFORE 1950.                   *
+001200*  2025-07-02 BSU   ADDED DATE-DIFFERENCE MODE.                  *
+001300*  2025-07-03 BSU   ADDED DAY-OF-WEEK TO THE DATE OUTPUT.        *
+001400*  2025-07-08 BSU   PULLED THE DATE ARITHMETIC OUT INTO THE      *
+001500*                   DATERTN SUBROUTINE (SEE COPY DATEPARM).      *
+001600*  2025-07-22 BSU   CONVERTED TO BATCH FILE PROCESSING - READS   *
+001700*                   ALL DATE REQUESTS FOR THE RUN FROM A         *
+001800*                   TRANSACTION FILE AND PRINTS ONE RESULT LINE  *
+001900*                   PER REQUEST.                                *
+002000*===============================================================*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DATE-FILE   ASSIGN TO "DATEIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT REPT-FILE   ASSIGN TO "DATEOUT"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DATE-FILE
+003400     RECORDING MODE IS F.
+003500 01  DATE-REQ.
+003600     05  DATE-REQ-MODE      PIC X(01).
+003700         88  DATE-REQ-DIFF              VALUE 'T'.
+003800         88  DATE-REQ-ADD               VALUE 'A'.
+003900     05  DATE-REQ-D1        PIC X(10).
+004000     05  DATE-REQ-D2        PIC X(10).
+004100     05  DATE-REQ-OFFSET    PIC S9(10).
+
+004200 FD  REPT-FILE
+004300     RECORDING MODE IS F.
+004400 01  REPT-REC               PIC X(80).
+
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-EOF-SW          PIC X(01)   VALUE 'N'.
+004800         88  DATE-REQ-EOF               VALUE 'Y'.
+004900         88  DATE-REQ-NOT-EOF           VALUE 'N'.
+
+005000 01  WS-COUNTERS.
+005100     05  WS-RECS-IN         PIC 9(06)   COMP    VALUE ZERO.
+005200     05  WS-RECS-OUT        PIC 9(06)   COMP    VALUE ZERO.
+
+005300 01  WS-WORK-FIELDS.
+005400     05  T1                 PIC S9(10)  VALUE ZEROES.
+005500     05  DIF                PIC S9(10)  VALUE ZEROES.
+005600 COPY DATEPARM.
+
+005610*---------------------------------------------------------------*
+005620*  COMMUNICATION AREA FOR THE SHARED AUDIT LOGGER SUBROUTINE     *
+005630*---------------------------------------------------------------*
+005640 COPY AUDITPARM.
+005650 01  WS-AUDIT-DATE          PIC 9(06)   VALUE ZEROES.
+005660 01  WS-AUDIT-TIME          PIC 9(08)   VALUE ZEROES.
+
+005700*---------------------------------------------------------------*
+005800*  DATE-DIFFERENCE RESULT LINE                                  *
+005900*---------------------------------------------------------------*
+006000 01  WS-DIFF-LINE.
+006100     05  WD-DIFF            PIC -(9)9.
+006200     05  FILLER             PIC X(30)   VALUE SPACES.
+
+006300*---------------------------------------------------------------*
+006400*  DATE-PLUS-OFFSET RESULT LINE                                 *
+006500*---------------------------------------------------------------*
+006600 01  WS-ADD-LINE.
+006700     05  WA-DD              PIC 99.
+006800     05  FILLER             PIC X(01)   VALUE '.'.
+006900     05  WA-MM              PIC 99.
+007000     05  FILLER             PIC X(01)   VALUE '.'.
+007100     05  WA-YYYY            PIC 9(04).
+007200     05  FILLER             PIC X(01)   VALUE SPACE.
+007300     05  WA-DOW             PIC X(09).
+007400     05  FILLER             PIC X(20)   VALUE SPACES.
+
+007500 PROCEDURE DIVISION.
+007600*===============================================================*
+007700*  0000-MAINLINE                                                *
+007800*===============================================================*
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+008100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008200     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+008300     STOP RUN.
+
+008400*===============================================================*
+008500*  1000-INITIALIZE - OPEN FILES                                 *
+008600*===============================================================*
+008700 1000-INITIALIZE.
+008800     OPEN INPUT  DATE-FILE
+008900          OUTPUT REPT-FILE.
+009000 1000-EXIT.
+009100     EXIT.
+
+009200*===============================================================*
+009300*  2000-PROCESS-RECORDS                                         *
+009400*===============================================================*
+009500 2000-PROCESS-RECORDS.
+009600     PERFORM 2100-READ-DATE-REQ THRU 2100-EXIT
+009700     PERFORM UNTIL DATE-REQ-EOF
+009800         IF DATE-REQ-DIFF
+009900             PERFORM 2200-DATE-DIFF THRU 2200-EXIT
+010000         ELSE
+010100             PERFORM 2300-DATE-ADD  THRU 2300-EXIT
+010200         END-IF
+010300         PERFORM 2100-READ-DATE-REQ THRU 2100-EXIT
+010400     END-PERFORM.
+010500 2000-EXIT.
+010600     EXIT.
+
+010700*===============================================================*
+010800*  2100-READ-DATE-REQ                                           *
+010900*===============================================================*
+011000 2100-READ-DATE-REQ.
+011100     READ DATE-FILE
+011200         AT END
+011300             SET DATE-REQ-EOF TO TRUE
+011400             GO TO 2100-EXIT
+011500     END-READ
+011600     ADD 1 TO WS-RECS-IN.
+011700 2100-EXIT.
+011800     EXIT.
+
+011900*===============================================================*
+012000*  2200-DATE-DIFF - DAYS BETWEEN DATE-REQ-D1 AND DATE-REQ-D2    *
+012100*===============================================================*
+012200 2200-DATE-DIFF.
+012300     MOVE DATE-REQ-D1(1:2) TO DATE-IN-DD
+012400     MOVE DATE-REQ-D1(4:2) TO DATE-IN-MM
+012500     MOVE DATE-REQ-D1(7:4) TO DATE-IN-YYYY
+012600     MOVE "D" TO DATE-FUNCTION
+012700     CALL "DATERTN" USING DATE-PARM
+012800     MOVE DATE-OUT-DAYS TO T1
+012900     MOVE DATE-REQ-D2(1:2) TO DATE-IN-DD
+013000     MOVE DATE-REQ-D2(4:2) TO DATE-IN-MM
+013100     MOVE DATE-REQ-D2(7:4) TO DATE-IN-YYYY
+013200     CALL "DATERTN" USING DATE-PARM
+013300     COMPUTE DIF = DATE-OUT-DAYS - T1
+013400     MOVE DIF TO WD-DIFF
+013500     WRITE REPT-REC FROM WS-DIFF-LINE
+013600     ADD 1 TO WS-RECS-OUT.
+013700 2200-EXIT.
+013800     EXIT.
+
+013900*===============================================================*
+014000*  2300-DATE-ADD - ADD DATE-REQ-OFFSET DAYS TO DATE-REQ-D1      *
+014100*===============================================================*
+014200 2300-DATE-ADD.
+014300     MOVE DATE-REQ-D1(1:2) TO DATE-IN-DD
+014400     MOVE DATE-REQ-D1(4:2) TO DATE-IN-MM
+014500     MOVE DATE-REQ-D1(7:4) TO DATE-IN-YYYY
+014600     MOVE DATE-REQ-OFFSET TO DATE-OFFSET
+014700     MOVE "A" TO DATE-FUNCTION
+014800     CALL "DATERTN" USING DATE-PARM
+014900     MOVE DATE-OUT-DD   TO WA-DD
+015000     MOVE DATE-OUT-MM   TO WA-MM
+015100     MOVE DATE-OUT-YYYY TO WA-YYYY
+015200     MOVE DATE-OUT-DOW  TO WA-DOW
+015300     WRITE REPT-REC FROM WS-ADD-LINE
+015400     ADD 1 TO WS-RECS-OUT.
+015500 2300-EXIT.
+015600     EXIT.
+
+015700*===============================================================*
+015800*  9000-TERMINATE - CLOSE FILES                                 *
+015900*===============================================================*
+016000 9000-TERMINATE.
+016050     PERFORM 9500-WRITE-AUDIT THRU 9500-EXIT
+016100     CLOSE DATE-FILE
+016200           REPT-FILE.
+016300 9000-EXIT.
+016310     EXIT.
+
+016320*===============================================================*
+016330*  9500-WRITE-AUDIT - LOG THIS RUN TO THE SHARED AUDIT FILE     *
+016340*===============================================================*
+016350 9500-WRITE-AUDIT.
+016360     ACCEPT WS-AUDIT-DATE FROM DATE
+016370     ACCEPT WS-AUDIT-TIME FROM TIME
+016380     MOVE 'D'             TO AUDIT-PROGRAM-ID
+016390     MOVE WS-AUDIT-DATE   TO AUDIT-RUN-DATE
+016400     MOVE WS-AUDIT-TIME   TO AUDIT-RUN-TIME
+016410     MOVE WS-RECS-IN      TO AUDIT-RECS-IN
+016420     MOVE WS-RECS-OUT     TO AUDIT-RECS-OUT
+016425     MOVE ZERO            TO AUDIT-RECS-REJ
+016430     CALL 'AUDITLOG' USING AUDIT-PARM.
+016440 9500-EXIT.
+016450     EXIT.
