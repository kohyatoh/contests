@@ -0,0 +1,109 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BINRTN.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-08-09.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-08-09 BSU   EXTRACTED FROM B.COB SO THE DECIMAL/BINARY   *
+001100*                   CONVERSION LOGIC CAN BE SHARED WITH THE      *
+001200*                   DISPATCH PROGRAM. CALLED WITH A BIN-PARM     *
+001300*                   COMMUNICATION AREA (SEE COPY/BINPARM.CPY).   *
+001350*  2025-08-15 BSU   STARTING BIT WEIGHT NO LONGER HARD-CODED -    *
+001360*                   NOW DRIVEN BY BIN-BIT-WIDTH, WHICH THE       *
+001370*                   CALLER SETS FROM A CONTROL CARD.             *
+001380*  2025-08-20 BSU   A CONTROL-CARD WIDTH OUTSIDE 1-34 IS NOW      *
+001390*                   DEFAULTED BACK TO 34 INSTEAD OF BEING USED    *
+001395*                   AS-IS - BIN-BITS IS ONLY PIC X(34), SO A      *
+001396*                   WIDER VALUE WOULD REFERENCE-MODIFY PAST THE   *
+001397*                   END OF THE FIELD.                             *
+001400*===============================================================*
+001500 ENVIRONMENT DIVISION.
+
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  A           PIC 9(10)   VALUE ZEROES.
+001900 01  B           PIC 9(10)   VALUE ZEROES.
+002000 01  C           PIC 9(10)   VALUE ZEROES.
+002100 01  FL          PIC 9(1)    VALUE ZEROES.
+002200 01  N           PIC 9(2)    VALUE ZEROES.
+002300 01  POS         PIC 9(2)    VALUE ZEROES.
+
+002400 LINKAGE SECTION.
+002500 COPY BINPARM.
+
+002600 PROCEDURE DIVISION USING BIN-PARM.
+002700*===============================================================*
+002800*  0000-MAINLINE                                                *
+002900*===============================================================*
+003000 0000-MAINLINE.
+003050     IF BIN-BIT-WIDTH = ZEROES OR BIN-BIT-WIDTH > 34
+003060         MOVE 34 TO BIN-BIT-WIDTH
+003070     END-IF
+003100     IF BIN-FN-BIN-TO-DEC
+003200         PERFORM 1000-BIN-TO-DEC THRU 1000-EXIT
+003300     ELSE
+003400         PERFORM 2000-DEC-TO-BIN THRU 2000-EXIT
+003500     END-IF
+003600     GOBACK.
+
+003650*===============================================================*
+003660*  1500-COMPUTE-START-WEIGHT - FIRST BIT'S PLACE VALUE, I.E.     *
+003670*                   2 RAISED TO (BIN-BIT-WIDTH - 1)              *
+003680*===============================================================*
+003690 1500-COMPUTE-START-WEIGHT.
+003700     COMPUTE C = 1
+003710     COMPUTE N = 1
+003720     PERFORM UNTIL N >= BIN-BIT-WIDTH
+003730         COMPUTE C = C * 2
+003740         COMPUTE N = N + 1
+003750     END-PERFORM.
+003760 1500-EXIT.
+003770     EXIT.
+
+003780*===============================================================*
+003790*  1000-BIN-TO-DEC - CONVERT A 0/1 STRING TO DECIMAL             *
+003900*===============================================================*
+004000 1000-BIN-TO-DEC.
+004050     PERFORM 1500-COMPUTE-START-WEIGHT THRU 1500-EXIT
+004200     COMPUTE A = 0
+004300     COMPUTE N = 1
+004400     PERFORM UNTIL N > BIN-BIT-WIDTH
+004500         IF BIN-BITS(N:1) = "1"
+004600             COMPUTE A = A + C
+004700         END-IF
+004800         COMPUTE C = C / 2
+004900         COMPUTE N = N + 1
+005000     END-PERFORM
+005100     MOVE A TO BIN-DECIMAL.
+005200 1000-EXIT.
+005300     EXIT.
+
+005400*===============================================================*
+005500*  2000-DEC-TO-BIN - CONVERT A DECIMAL VALUE TO A BIT STRING     *
+005600*===============================================================*
+005700 2000-DEC-TO-BIN.
+005750     PERFORM 1500-COMPUTE-START-WEIGHT THRU 1500-EXIT
+005900     COMPUTE FL = 0
+006000     MOVE BIN-DECIMAL TO A
+006100     MOVE SPACES TO BIN-BITS
+006200     COMPUTE POS = 1
+006300     PERFORM UNTIL C = 0
+006400         COMPUTE B = C
+006500         IF A >= C
+006600             MOVE "1" TO BIN-BITS(POS:1)
+006700             COMPUTE FL = 1
+006800             COMPUTE A = A - C
+006900             COMPUTE POS = POS + 1
+007000         ELSE
+007100             IF FL = 1
+007200                 MOVE "0" TO BIN-BITS(POS:1)
+007300                 COMPUTE POS = POS + 1
+007400             END-IF
+007500         END-IF
+007600         COMPUTE C = C / 2
+007700     END-PERFORM.
+007800 2000-EXIT.
+007900     EXIT.
