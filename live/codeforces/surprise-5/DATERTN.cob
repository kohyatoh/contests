@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DATERTN.
+000300 AUTHOR.        BATCH SUPPORT UNIT.
+000400 INSTALLATION.  ADJUSTMENTS PROCESSING.
+000500 DATE-WRITTEN.  2025-07-01.
+000600 DATE-COMPILED.
+000700*===============================================================*
+000800*  MODIFICATION HISTORY                                         *
+000900*  DATE       INIT  DESCRIPTION                                 *
+001000*  2025-07-01 BSU   EXTRACTED FROM D.COB SO DATE-PLUS-DAYS AND   *
+001100*                   DATE-TO-DAY-COUNT LOGIC CAN BE SHARED BY     *
+001200*                   OTHER BATCH PROGRAMS. CALLED WITH A          *
+001300*                   DATE-PARM COMMUNICATION AREA (SEE            *
+001400*                   COPY/DATEPARM.CPY).                         *
+001500*===============================================================*
+001600 ENVIRONMENT DIVISION.
+
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 01  Y           PIC 9(10)   VALUE ZEROES.
+002000 01  M           PIC 9(10)   VALUE ZEROES.
+002100 01  D           PIC 9(10)   VALUE ZEROES.
+002200 01  T           PIC S9(10)  VALUE ZEROES.
+002300 01  R           PIC 9(10)   VALUE ZEROES.
+002400 01  I           PIC 9(10)   VALUE ZEROES.
+002500 01  F           PIC 9(10)   VALUE ZEROES.
+002600 01  S           PIC 9(10)   VALUE ZEROES.
+002700 01  P           PIC 9(10)   VALUE ZEROES.
+002800 01  TOT         PIC S9(10)  VALUE ZEROES.
+002900 01  WD          PIC 9(1)    VALUE ZEROES.
+003000 01  MT.
+003100     05  MO      PIC S9(10)  OCCURS 12 VALUE ZEROES.
+003200 01  DOW-NAMES-INIT.
+003300     05  FILLER  PIC X(09)   VALUE "SUNDAY   ".
+003400     05  FILLER  PIC X(09)   VALUE "MONDAY   ".
+003500     05  FILLER  PIC X(09)   VALUE "TUESDAY  ".
+003600     05  FILLER  PIC X(09)   VALUE "WEDNESDAY".
+003700     05  FILLER  PIC X(09)   VALUE "THURSDAY ".
+003800     05  FILLER  PIC X(09)   VALUE "FRIDAY   ".
+003900     05  FILLER  PIC X(09)   VALUE "SATURDAY ".
+004000 01  DOW-TABLE REDEFINES DOW-NAMES-INIT.
+004100     05  DOW-NAME PIC X(09) OCCURS 7.
+
+004200 LINKAGE SECTION.
+004300 COPY DATEPARM.
+
+004400 PROCEDURE DIVISION USING DATE-PARM.
+004500*===============================================================*
+004600*  0000-MAINLINE                                                *
+004700*===============================================================*
+004800 0000-MAINLINE.
+004900     PERFORM 1000-INIT-TABLES THRU 1000-EXIT
+005000     IF DATE-FN-ADD-DAYS
+005100         PERFORM 2000-ADD-DAYS      THRU 2000-EXIT
+005200     ELSE
+005300         PERFORM 3000-TO-DAY-COUNT  THRU 3000-EXIT
+005400     END-IF
+005500     GOBACK.
+
+005600*===============================================================*
+005700*  1000-INIT-TABLES - LOAD THE MONTH-LENGTH TABLE               *
+005800*===============================================================*
+005900 1000-INIT-TABLES.
+006000     MOVE 31 TO MO(1)
+006100     MOVE 28 TO MO(2)
+006200     MOVE 31 TO MO(3)
+006300     MOVE 30 TO MO(4)
+006400     MOVE 31 TO MO(5)
+006500     MOVE 30 TO MO(6)
+006600     MOVE 31 TO MO(7)
+006700     MOVE 31 TO MO(8)
+006800     MOVE 30 TO MO(9)
+006900     MOVE 31 TO MO(10)
+007000     MOVE 30 TO MO(11)
+007100     MOVE 31 TO MO(12).
+007200 1000-EXIT.
+007300     EXIT.
+
+007400*===============================================================*
+007500*  1100-DATE-TO-DAYS - ABSOLUTE DAY COUNT FOR D/M/Y              *
+007600*                      (SHARED BY BOTH FUNCTIONS)               *
+007700*===============================================================*
+007800 1100-DATE-TO-DAYS.
+007900     MOVE DATE-IN-DD   TO D
+008000     MOVE DATE-IN-MM   TO M
+008100     MOVE DATE-IN-YYYY TO Y
+008200     COMPUTE T = 0
+008300     COMPUTE T = T + (Y - 1) * 365
+008400     COMPUTE T = T + (Y - 1) / 4
+008500     COMPUTE T = T + D - 1
+008600     COMPUTE M = M - 1
+008700     COMPUTE I = 0
+008800     DIVIDE Y BY 4 GIVING Y REMAINDER R
+008900     PERFORM UNTIL I >= M
+009000         COMPUTE I = I + 1
+009100         COMPUTE T = T + MO(I)
+009200         IF I = 2 AND R = 0
+009300             COMPUTE T = T + 1
+009400         END-IF
+009500     END-PERFORM
+009600     MOVE T TO TOT.
+009700 1100-EXIT.
+009800     EXIT.
+
+009900*===============================================================*
+010000*  2000-ADD-DAYS - RETURN THE DATE DATE-OFFSET DAYS AFTER        *
+010100*                  DATE-IN-DD/MM/YYYY                           *
+010200*===============================================================*
+010300 2000-ADD-DAYS.
+010400     PERFORM 1100-DATE-TO-DAYS THRU 1100-EXIT
+010500     COMPUTE T = TOT + DATE-OFFSET
+010600     COMPUTE F = 0
+010700     COMPUTE Y = 1800
+010800     PERFORM UNTIL F = 1
+010900         COMPUTE Y = Y + 1
+011000         COMPUTE R = Y * 365 + Y / 4
+011100         IF R > T
+011200             COMPUTE R = (Y - 1) * 365 + (Y - 1) / 4
+011300             COMPUTE T = T - R
+011400             COMPUTE F = 1
+011500         END-IF
+011600     END-PERFORM
+011700     COMPUTE F = 0
+011800     COMPUTE M = 0
+011900     COMPUTE R = 0
+012000     COMPUTE P = 0
+012100     DIVIDE Y BY 4 GIVING S REMAINDER R
+012200     COMPUTE S = 0
+012300     PERFORM UNTIL F = 1
+012400         COMPUTE M = M + 1
+012500         COMPUTE P = S
+012600         COMPUTE S = S + MO(M)
+012700         IF M = 2 AND R = 0
+012800             COMPUTE S = S + 1
+012900         END-IF
+013000         IF S > T
+013100             COMPUTE T = T - P + 1
+013200             COMPUTE F = 1
+013300         END-IF
+013400     END-PERFORM
+013500     MOVE Y TO DATE-OUT-YYYY
+013600     MOVE M TO DATE-OUT-MM
+013700     MOVE T TO DATE-OUT-DD
+013800     MOVE TOT TO T
+013900     COMPUTE TOT = TOT + DATE-OFFSET
+014000     DIVIDE TOT BY 7 GIVING R REMAINDER WD
+014100     MOVE DOW-NAME(WD + 1) TO DATE-OUT-DOW.
+014200 2000-EXIT.
+014300     EXIT.
+
+014400*===============================================================*
+014500*  3000-TO-DAY-COUNT - RETURN THE ABSOLUTE DAY COUNT AND         *
+014600*                      WEEKDAY NAME FOR DATE-IN-DD/MM/YYYY      *
+014700*===============================================================*
+014800 3000-TO-DAY-COUNT.
+014900     PERFORM 1100-DATE-TO-DAYS THRU 1100-EXIT
+015000     MOVE TOT TO DATE-OUT-DAYS
+015100     DIVIDE TOT BY 7 GIVING R REMAINDER WD
+015200     MOVE DOW-NAME(WD + 1) TO DATE-OUT-DOW.
+015300 3000-EXIT.
+015400     EXIT.
